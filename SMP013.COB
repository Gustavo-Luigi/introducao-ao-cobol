@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP013.
+       AUTHOR. GUSTAVO LUIGI ZANIBAO.
+      *******************************************************
+      * CADASTRO DE ESPECIALIDADES MEDICAS    *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-ESPEC
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01 REGESP.
+            03 COD-ESPEC    PIC 9(04).
+            03 DESCR-ESPEC  PIC X(30).
+
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT   PIC 9(06) VALUE ZEROS.
+       01 W-MENS   PIC X(50) VALUE SPACES.
+       01 W-LIMPA   PIC X(50) VALUE SPACES.
+       01 W-SEL         PIC X(01) VALUE SPACES.
+       01 W-OPCAO   PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-TENTATIVAS  PIC 9(02) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELAESP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                             CADASTRO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  " ESPECIALIDADES".
+           05  LINE 05  COLUMN 01
+               VALUE  "   COD-ESPEC   :".
+           05  LINE 07  COLUMN 01
+               VALUE  "   DESCRICAO   :".
+           05  LINE 20  COLUMN 01
+               VALUE  "   MENSAGEM    :".
+           05  TCOD-ESPEC
+               LINE 05  COLUMN 18  PIC 9(04)
+               USING  COD-ESPEC.
+           05  TDESCR-ESPEC
+               LINE 07  COLUMN 18  PIC X(30)
+               USING  DESCR-ESPEC.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABRIR-ARQ.
+           OPEN I-O CADESP
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADESP
+                    CLOSE CADESP
+                    GO TO ABRIR-ARQ
+                ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQUIVO" TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
+      *
+       ROT-INIC.
+           MOVE 0 TO COD-ESPEC.
+           MOVE SPACES TO DESCR-ESPEC.
+       R0.
+           DISPLAY TELAESP.
+       R1.
+           ACCEPT TCOD-ESPEC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                   CLOSE CADESP
+                   GO TO ROT-FIM.
+           IF COD-ESPEC = ZEROS
+                MOVE "CODIGO NAO PODE SER ZERO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R1.
+       LER-ARQ.
+                READ CADESP
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELAESP
+                      MOVE "*** ESPECIALIDADE JA CADASTRADA ***"
+                                                             TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2
+                      MOVE "I" TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      DISPLAY (20, 12) ST-ERRO
+                      MOVE "ERRO NA LEITURA ARQ CADESP"   TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2
+                      GO TO ROT-FIM.
+       R2.
+           ACCEPT TDESCR-ESPEC.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                   GO TO R1.
+           IF DESCR-ESPEC = SPACES
+                MOVE "NAO PODE FICAR EM BRANCO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+
+           IF W-SEL = "A"
+               GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "GRAVAR (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R2.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO USUARIO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       INC-WR1-TENTA.
+                WRITE REGESP
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "** DADOS GRAVADOS COM SUCESSO **" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC.
+                IF ST-ERRO = "22"
+                      MOVE "*** CADASTRO JA EXISTENTE ***" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                      ADD 1 TO W-TENTATIVAS
+                      IF W-TENTATIVAS > 5
+                         MOVE "REGISTRO EM USO, TENTE MAIS TARDE"
+                                                            TO W-MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO ROT-INIC
+                      ELSE
+                         MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                         PERFORM ROT-MENS THRU ROT-MENS1
+                         PERFORM ROT-ESPERA
+                         GO TO INC-WR1-TENTA
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                       TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *--------------------[ FIM DA ROTINA DE INCLUSAO ]--------------------
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 13)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                                   AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO W-MENS
+                DISPLAY (23, 12) W-MENS
+                IF W-OPCAO = "A"
+                       MOVE "A" TO W-SEL
+                       GO TO R2.
+                IF W-OPCAO  = "N"
+                         GO TO ROT-INIC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       EXC-DL1-TENTA.
+                DELETE CADESP RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO *** " TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   ADD 1 TO W-TENTATIVAS
+                   IF W-TENTATIVAS > 5
+                      MOVE "REGISTRO EM USO, TENTE MAIS TARDE" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC
+                   ELSE
+                      MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS1
+                      PERFORM ROT-ESPERA
+                      GO TO EXC-DL1-TENTA.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R2.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* INFORMACOES NAO ALTERADAS * " TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       ALT-RW1-TENTA.
+                REWRITE REGESP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   ADD 1 TO W-TENTATIVAS
+                   IF W-TENTATIVAS > 5
+                      MOVE "REGISTRO EM USO, TENTE MAIS TARDE" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC
+                   ELSE
+                      MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS1
+                      PERFORM ROT-ESPERA
+                      GO TO ALT-RW1-TENTA.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *--------------------[ ROTINA DE ESPERA (ST-ERRO 94) ]--------------------
+       ROT-ESPERA.
+                MOVE ZEROS TO W-CONT.
+       ROT-ESPERA1.
+                ADD 1 TO W-CONT
+                IF W-CONT < 30000
+                   GO TO ROT-ESPERA1.
+      *--------------------[ ROTINA DE MENSAGEM ]--------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (20, 18) W-MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO W-MENS
+                   DISPLAY (20, 18) W-MENS.
+       ROT-MENS-FIM.
+                EXIT.
+
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+
+      *        TABELA DE ST-ERRO  (FILE STATUS)
+      *        ==============================
+      * 00 Comando executado com sucesso
+      * 02 Comando arquivo c/chave duplicada executado com sucesso
+      * 10 Fim do arquivo
+      * 21 Erro de sequencia na gravação de arquivo sequencial
+      * 22 Chave duplicada não definida.
+      * 23 Chave não encontrada.
+      * 24 Espaço em disco está cheio
+      * 30 Arquivo não encontrado
+      * 91 Erro na estrutura do arquivo
+      * 94 Registro ou arquivo sendo utilizado por outro programa.
+      * 95 GERENCIADOR DE ARQUIVO NAO CARREGADO (ISAM)
