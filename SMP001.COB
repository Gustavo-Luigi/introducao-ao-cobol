@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP001.
+       AUTHOR. GUSTAVO LUIGI ZANIBAO.
+      *******************************************************
+      * MENU PRINCIPAL DOS CADASTROS  *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO   PIC 9(02) VALUE ZERO.
+       01 W-ACT     PIC 9(02) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELAMENU.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                          MENU DOS CADASTROS".
+           05  LINE 06  COLUMN 20
+               VALUE  "1 - CID".
+           05  LINE 08  COLUMN 20
+               VALUE  "2 - CONVENIO".
+           05  LINE 10  COLUMN 20
+               VALUE  "3 - CEP".
+           05  LINE 12  COLUMN 20
+               VALUE  "4 - UF".
+           05  LINE 14  COLUMN 20
+               VALUE  "5 - PLANOS DE CONVENIO".
+           05  LINE 16  COLUMN 20
+               VALUE  "6 - PACIENTES".
+           05  LINE 17  COLUMN 20
+               VALUE  "7 - MEDICOS".
+           05  LINE 18  COLUMN 20
+               VALUE  "8 - AGENDAMENTO DE CONSULTAS".
+           05  LINE 19  COLUMN 20
+               VALUE  "9 - ESPECIALIDADES MEDICAS".
+           05  LINE 20  COLUMN 20
+               VALUE  "0 - SAIR".
+           05  LINE 22  COLUMN 20
+               VALUE  "OPCAO : ".
+           05  TOPCAO
+               LINE 22  COLUMN 28  PIC 9(02)
+               USING  W-OPCAO.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           DISPLAY TELAMENU.
+       R1.
+           ACCEPT TOPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ROT-FIMS.
+           IF W-OPCAO = 1
+               CALL "SMP002"
+               GO TO R0.
+           IF W-OPCAO = 2
+               CALL "SMP003"
+               GO TO R0.
+           IF W-OPCAO = 3
+               CALL "SMP005"
+               GO TO R0.
+           IF W-OPCAO = 4
+               CALL "SMP006"
+               GO TO R0.
+           IF W-OPCAO = 5
+               CALL "SMP007"
+               GO TO R0.
+           IF W-OPCAO = 6
+               CALL "SMP012"
+               GO TO R0.
+           IF W-OPCAO = 7
+               CALL "SMP014"
+               GO TO R0.
+           IF W-OPCAO = 8
+               CALL "SMP015"
+               GO TO R0.
+           IF W-OPCAO = 9
+               CALL "SMP013"
+               GO TO R0.
+           IF W-OPCAO = 0
+               GO TO ROT-FIMS.
+           DISPLAY (23, 20) "*** OPCAO INVALIDA ***"
+           GO TO R0.
+
+       ROT-FIMS.
+                DISPLAY (01, 01) ERASE
+                STOP RUN.
