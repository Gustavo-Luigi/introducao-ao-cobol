@@ -40,6 +40,13 @@
        01 W-OPCAO   PIC X(01) VALUE SPACES.
        01 ST-ERRO     PIC X(02) VALUE "00".
        01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-LIN         PIC 9(02) VALUE ZEROS.
+       01 W-ROW         PIC 9(02) VALUE ZEROS.
+       01 W-TENTATIVAS  PIC 9(02) VALUE ZEROS.
+       01 W-LOG-CHAVE   PIC X(19) VALUE SPACES.
+       01 W-LOG-ANTES   PIC X(222) VALUE SPACES.
+       01 W-LOG-DEPOIS  PIC X(222) VALUE SPACES.
+       01 W-PROGRAMA    PIC X(08) VALUE "SMP002".
 
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -90,6 +97,10 @@
            IF W-ACT = 02
                    CLOSE CADCID
                    GO TO ROT-FIM.
+           IF W-ACT = 04
+                   PERFORM LISTAGEM THRU LISTAGEM-FIM
+                   DISPLAY TELACID
+                   GO TO R1.
            IF CODIGO-CID = ZEROS
                 MOVE "CODIGO NAO PODE SER ZERO" TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS2
@@ -98,6 +109,8 @@
                 READ CADCID
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
+                      MOVE SPACES TO W-LOG-ANTES
+                      MOVE REGCID TO W-LOG-ANTES
                       DISPLAY TELACID
                       MOVE "*** DOENCA JA CADASTRADA ***" TO W-MENS
                       PERFORM ROT-MENS THRU ROT-MENS2
@@ -136,15 +149,35 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       INC-WR1-TENTA.
                 WRITE REGCID
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO W-LOG-CHAVE W-LOG-ANTES
+                                     W-LOG-DEPOIS
+                      MOVE CODIGO-CID TO W-LOG-CHAVE
+                      MOVE REGCID TO W-LOG-DEPOIS
+                      CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "I"
+                                          W-LOG-ANTES W-LOG-DEPOIS
                       MOVE "** DADOS GRAVADOS COM SUCESSO **" TO W-MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-INIC.
                 IF ST-ERRO = "22"
                       MOVE "*** CADASTRO JA EXISTENTE ***" TO W-MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-INIC
+                      GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                      ADD 1 TO W-TENTATIVAS
+                      IF W-TENTATIVAS > 5
+                         MOVE "REGISTRO EM USO, TENTE MAIS TARDE"
+                                                            TO W-MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO ROT-INIC
+                      ELSE
+                         MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                         PERFORM ROT-MENS THRU ROT-MENS1
+                         PERFORM ROT-ESPERA
+                         GO TO INC-WR1-TENTA
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO"
                                                        TO W-MENS
@@ -182,11 +215,28 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       EXC-DL1-TENTA.
                 DELETE CADCID RECORD
                 IF ST-ERRO = "00"
+                   MOVE SPACES TO W-LOG-CHAVE W-LOG-DEPOIS
+                   MOVE CODIGO-CID TO W-LOG-CHAVE
+                   CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "E"
+                                       W-LOG-ANTES W-LOG-DEPOIS
                    MOVE "*** REGISTRO EXCLUIDO *** " TO W-MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   ADD 1 TO W-TENTATIVAS
+                   IF W-TENTATIVAS > 5
+                      MOVE "REGISTRO EM USO, TENTE MAIS TARDE" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC
+                   ELSE
+                      MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS1
+                      PERFORM ROT-ESPERA
+                      GO TO EXC-DL1-TENTA.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -205,14 +255,65 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       ALT-RW1-TENTA.
                 REWRITE REGCID
                 IF ST-ERRO = "00" OR "02"
+                   MOVE SPACES TO W-LOG-CHAVE W-LOG-ANTES W-LOG-DEPOIS
+                   MOVE CODIGO-CID TO W-LOG-CHAVE
+                   MOVE REGCID TO W-LOG-DEPOIS
+                   CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "A"
+                                       W-LOG-ANTES W-LOG-DEPOIS
                    MOVE "*** REGISTRO ALTERADO ***         " TO W-MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   ADD 1 TO W-TENTATIVAS
+                   IF W-TENTATIVAS > 5
+                      MOVE "REGISTRO EM USO, TENTE MAIS TARDE" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC
+                   ELSE
+                      MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS1
+                      PERFORM ROT-ESPERA
+                      GO TO ALT-RW1-TENTA.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO PRODUTO" TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *--------------------[ ROTINA DE CONSULTA POR DENOMINACAO ]-----------
+       LISTAGEM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (02, 01)
+                   "CONSULTA POR DENOMINACAO - PF4 = TECLA DE ATALHO"
+                MOVE ZEROS TO W-LIN
+                MOVE SPACES TO DENOMINACAO
+                START CADCID KEY IS NOT LESS THAN DENOMINACAO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY (04, 01) "*** NENHUM REGISTRO CADASTRADO ***"
+                   GO TO LISTAGEM-AGUARDA.
+       LISTAGEM-LOOP.
+                READ CADCID NEXT RECORD
+                   AT END GO TO LISTAGEM-AGUARDA
+                END-READ
+                ADD 1 TO W-LIN
+                COMPUTE W-ROW = W-LIN + 3
+                DISPLAY (W-ROW, 01) CODIGO-CID
+                DISPLAY (W-ROW, 07) DENOMINACAO
+                IF W-LIN < 15
+                   GO TO LISTAGEM-LOOP.
+       LISTAGEM-AGUARDA.
+                DISPLAY (21, 01)
+                   "DIGITE O CODIGO DESEJADO E TECLE ENTER".
+       LISTAGEM-FIM.
+                EXIT.
+      *--------------------[ ROTINA DE ESPERA (ST-ERRO 94) ]--------------------
+       ROT-ESPERA.
+                MOVE ZEROS TO W-CONT.
+       ROT-ESPERA1.
+                ADD 1 TO W-CONT
+                IF W-CONT < 30000
+                   GO TO ROT-ESPERA1.
       *--------------------[ ROTINA DE MENSAGEM ]--------------------
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
