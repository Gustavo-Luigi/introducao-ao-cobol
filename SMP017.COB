@@ -0,0 +1,492 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP017.
+       AUTHOR. GUSTAVO LUIGI ZANIBAO.
+      *******************************************************
+      * RELATORIO NOTURNO DE INTEGRIDADE / RECONCILIACAO     *
+      * DOS CADASTROS - CONFERE REFERENCIAS CRUZADAS ENTRE   *
+      * CADPAC, CADAGE, CADMED E CADCONV CONTRA AS TABELAS   *
+      * CADCID, CADCEP, CADESP E CADPLANO                    *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADPAC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRONTUARIO
+                    FILE STATUS  IS ST-ERRO-PC.
+                    SELECT CADAGE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AGE-CHAVE
+                    FILE STATUS  IS ST-ERRO-AG.
+                    SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO-MD.
+                    SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO-CV.
+                    SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO-CID
+                    FILE STATUS  IS ST-ERRO-CI.
+                    SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO-CE.
+                    SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-ESPEC
+                    FILE STATUS  IS ST-ERRO-ES.
+                    SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CP-PLANO
+                    FILE STATUS  IS ST-ERRO-PL.
+                    SELECT RELINTEG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPAC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAC.DAT".
+       01 REGPAC.
+            03 PRONTUARIO       PIC 9(06).
+            03 PAC-NOME         PIC X(30).
+            03 PAC-DATA-NASC    PIC 9(08).
+            03 PAC-CEP          PIC 9(08).
+            03 PAC-ENDERECO     PIC X(30).
+            03 PAC-BAIRRO       PIC X(20).
+            03 PAC-CIDADE       PIC X(20).
+            03 PAC-ESTADO.
+               05 PAC-COD-ESTADO    PIC XX.
+               05 PAC-DESCR-ESTADO  PIC X(30).
+            03 PAC-CODIGO-CONV  PIC 9(04).
+            03 PAC-NOME-CONV    PIC X(30).
+            03 PAC-CID          PIC 9(04).
+            03 PAC-DENOM-CID    PIC X(30).
+
+       FD CADAGE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGE.DAT".
+       01 REGAGE.
+            03 AGE-CHAVE.
+               05 AGE-CRM         PIC 9(07).
+               05 AGE-DATA        PIC 9(08).
+               05 AGE-HORA        PIC 9(04).
+            03 AGE-MED-NOME       PIC X(30).
+            03 AGE-COD-ESPEC      PIC 9(04).
+            03 AGE-DESCR-ESPEC    PIC X(30).
+            03 AGE-PRONTUARIO     PIC 9(06).
+            03 AGE-PAC-NOME       PIC X(30).
+            03 AGE-CODIGO-CONV    PIC 9(04).
+            03 AGE-NOME-CONV      PIC X(30).
+            03 AGE-CID            PIC 9(04).
+            03 AGE-DENOM-CID      PIC X(30).
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+            03 CRM              PIC 9(07).
+            03 MED-NOME         PIC X(30).
+            03 MED-COD-ESPEC    PIC 9(04).
+            03 MED-DESCR-ESPEC  PIC X(30).
+            03 MED-TELEFONE     PIC X(15).
+            03 MED-EMAIL        PIC X(30).
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+            03 CODIGO          PIC 9(04).
+            03 NOME            PIC X(30).
+            03 PLANOS.
+               05 PLANO        PIC 9(04).
+               05 DESCR-PLANO  PIC X(30).
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+            03 CODIGO-CID   PIC 9(04).
+            03 DENOMINACAO  PIC X(30).
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+            03 CEP              PIC 9(08).
+            03 ENDERECO         PIC X(30).
+            03 BAIRRO           PIC X(20).
+            03 CIDADE           PIC X(20).
+            03 ESTADO.
+               05 COD-ESTADO    PIC XX.
+               05 DESCR-ESTADO  PIC X(30).
+
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01 REGESP.
+            03 COD-ESPEC    PIC 9(04).
+            03 DESCR-ESPEC  PIC X(30).
+
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO-CONV.
+            03 CP-PLANO        PIC 9(04).
+            03 CP-DESCR-PLANO  PIC X(30).
+
+       FD RELINTEG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELINTEG.TXT".
+       01 REGREL               PIC X(100).
+
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO-PC   PIC X(02) VALUE "00".
+       01 ST-ERRO-AG   PIC X(02) VALUE "00".
+       01 ST-ERRO-MD   PIC X(02) VALUE "00".
+       01 ST-ERRO-CV   PIC X(02) VALUE "00".
+       01 ST-ERRO-CI   PIC X(02) VALUE "00".
+       01 ST-ERRO-CE   PIC X(02) VALUE "00".
+       01 ST-ERRO-ES   PIC X(02) VALUE "00".
+       01 ST-ERRO-PL   PIC X(02) VALUE "00".
+       01 ST-ERRO-REL  PIC X(02) VALUE "00".
+       01 W-FIM-ARQ    PIC X(01) VALUE "N".
+       01 W-CONT-EXCEC PIC 9(06) VALUE ZEROS.
+
+       01 W-EXCECAO.
+            03 FILLER          PIC X(01) VALUE SPACES.
+            03 WEX-ARQ         PIC X(08).
+            03 FILLER          PIC X(01) VALUE SPACES.
+            03 WEX-CHAVE       PIC X(19).
+            03 FILLER          PIC X(01) VALUE SPACES.
+            03 WEX-CAMPO       PIC X(15).
+            03 FILLER          PIC X(01) VALUE SPACES.
+            03 WEX-VALOR       PIC Z(07)9.
+            03 FILLER          PIC X(01) VALUE SPACES.
+            03 WEX-DESCR       PIC X(30).
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "*** RELATORIO DE INTEGRIDADE DOS CADASTROS ***".
+
+       ABRIR-ARQS.
+           OPEN INPUT CADPAC
+           IF ST-ERRO-PC NOT = "00"
+                IF ST-ERRO-PC = "30"
+                    OPEN OUTPUT CADPAC
+                    CLOSE CADPAC
+                    OPEN INPUT CADPAC
+                ELSE
+                    DISPLAY "ERRO NA ABERTURA DO CADPAC - " ST-ERRO-PC
+                    GO TO ROT-FIM.
+           OPEN INPUT CADAGE
+           IF ST-ERRO-AG NOT = "00"
+                IF ST-ERRO-AG = "30"
+                    OPEN OUTPUT CADAGE
+                    CLOSE CADAGE
+                    OPEN INPUT CADAGE
+                ELSE
+                    DISPLAY "ERRO NA ABERTURA DO CADAGE - " ST-ERRO-AG
+                    CLOSE CADPAC
+                    GO TO ROT-FIM.
+           OPEN INPUT CADMED
+           IF ST-ERRO-MD NOT = "00"
+                IF ST-ERRO-MD = "30"
+                    OPEN OUTPUT CADMED
+                    CLOSE CADMED
+                    OPEN INPUT CADMED
+                ELSE
+                    DISPLAY "ERRO NA ABERTURA DO CADMED - " ST-ERRO-MD
+                    CLOSE CADPAC CADAGE
+                    GO TO ROT-FIM.
+           OPEN INPUT CADCONV
+           IF ST-ERRO-CV NOT = "00"
+                IF ST-ERRO-CV = "30"
+                    OPEN OUTPUT CADCONV
+                    CLOSE CADCONV
+                    OPEN INPUT CADCONV
+                ELSE
+                    DISPLAY "ERRO NA ABERTURA DO CADCONV - " ST-ERRO-CV
+                    CLOSE CADPAC CADAGE CADMED
+                    GO TO ROT-FIM.
+           OPEN INPUT CADCID
+           IF ST-ERRO-CI NOT = "00"
+                IF ST-ERRO-CI = "30"
+                    OPEN OUTPUT CADCID
+                    CLOSE CADCID
+                    OPEN INPUT CADCID
+                ELSE
+                    DISPLAY "ERRO NA ABERTURA DO CADCID - " ST-ERRO-CI
+                    CLOSE CADPAC CADAGE CADMED CADCONV
+                    GO TO ROT-FIM.
+           OPEN INPUT CADCEP
+           IF ST-ERRO-CE NOT = "00"
+                IF ST-ERRO-CE = "30"
+                    OPEN OUTPUT CADCEP
+                    CLOSE CADCEP
+                    OPEN INPUT CADCEP
+                ELSE
+                    DISPLAY "ERRO NA ABERTURA DO CADCEP - " ST-ERRO-CE
+                    CLOSE CADPAC CADAGE CADMED CADCONV CADCID
+                    GO TO ROT-FIM.
+           OPEN INPUT CADESP
+           IF ST-ERRO-ES NOT = "00"
+                IF ST-ERRO-ES = "30"
+                    OPEN OUTPUT CADESP
+                    CLOSE CADESP
+                    OPEN INPUT CADESP
+                ELSE
+                    DISPLAY "ERRO NA ABERTURA DO CADESP - " ST-ERRO-ES
+                    CLOSE CADPAC CADAGE CADMED CADCONV CADCID CADCEP
+                    GO TO ROT-FIM.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO-PL NOT = "00"
+                IF ST-ERRO-PL = "30"
+                    OPEN OUTPUT CADPLANO
+                    CLOSE CADPLANO
+                    OPEN INPUT CADPLANO
+                ELSE
+                    DISPLAY "ERRO NA ABERTURA DO CADPLANO - " ST-ERRO-PL
+                    CLOSE CADPAC CADAGE CADMED CADCONV CADCID CADCEP
+                          CADESP
+                    GO TO ROT-FIM.
+           OPEN OUTPUT RELINTEG
+           IF ST-ERRO-REL NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO RELINTEG.TXT - "
+                                                        ST-ERRO-REL
+                CLOSE CADPAC CADAGE CADMED CADCONV CADCID CADCEP
+                      CADESP CADPLANO
+                GO TO ROT-FIM.
+
+           MOVE SPACES TO REGREL
+           MOVE "RELATORIO DE INTEGRIDADE DOS CADASTROS" TO REGREL
+           WRITE REGREL
+           MOVE SPACES TO REGREL
+           WRITE REGREL
+
+           PERFORM CHECA-PAC THRU CHECA-PAC-FIM
+           PERFORM CHECA-AGE THRU CHECA-AGE-FIM
+           PERFORM CHECA-MED THRU CHECA-MED-FIM
+           PERFORM CHECA-CONV THRU CHECA-CONV-FIM
+
+           IF W-CONT-EXCEC = ZEROS
+                MOVE SPACES TO REGREL
+                MOVE "*** NENHUMA INCONSISTENCIA ENCONTRADA ***"
+                                                            TO REGREL
+                WRITE REGREL.
+
+           MOVE SPACES TO REGREL
+           WRITE REGREL
+           MOVE SPACES TO REGREL
+           STRING "TOTAL DE INCONSISTENCIAS.... " DELIMITED BY SIZE
+                  W-CONT-EXCEC                    DELIMITED BY SIZE
+                  INTO REGREL
+           WRITE REGREL
+
+           DISPLAY "INCONSISTENCIAS ENCONTRADAS : " W-CONT-EXCEC.
+
+           CLOSE CADPAC CADAGE CADMED CADCONV CADCID CADCEP CADESP
+                 CADPLANO RELINTEG.
+
+           GO TO ROT-FIM.
+
+      *----------------[ CONFERENCIA DO ARQUIVO CADPAC ]----------------
+       CHECA-PAC.
+           MOVE "N" TO W-FIM-ARQ
+           MOVE ZEROS TO PRONTUARIO
+           START CADPAC KEY IS NOT LESS THAN PRONTUARIO
+                INVALID KEY MOVE "S" TO W-FIM-ARQ.
+       CHECA-PAC-LOOP.
+           PERFORM UNTIL W-FIM-ARQ = "S"
+               READ CADPAC NEXT RECORD
+                   AT END MOVE "S" TO W-FIM-ARQ
+               END-READ
+               IF W-FIM-ARQ NOT = "S"
+                   PERFORM CHECA-PAC-REG
+           END-PERFORM.
+           GO TO CHECA-PAC-FIM.
+
+       CHECA-PAC-REG.
+           IF PAC-CEP NOT = ZEROS
+                MOVE PAC-CEP TO CEP
+                READ CADCEP
+                IF ST-ERRO-CE NOT = "00"
+                     MOVE PRONTUARIO   TO WEX-CHAVE
+                     MOVE "CADPAC"     TO WEX-ARQ
+                     MOVE "PAC-CEP"    TO WEX-CAMPO
+                     MOVE PAC-CEP      TO WEX-VALOR
+                     MOVE "CEP NAO CADASTRADO"       TO WEX-DESCR
+                     PERFORM ESCREVE-EXCECAO.
+           IF PAC-CODIGO-CONV NOT = ZEROS
+                MOVE PAC-CODIGO-CONV TO CODIGO
+                READ CADCONV
+                IF ST-ERRO-CV NOT = "00"
+                     MOVE PRONTUARIO      TO WEX-CHAVE
+                     MOVE "CADPAC"        TO WEX-ARQ
+                     MOVE "PAC-COD-CONV"  TO WEX-CAMPO
+                     MOVE PAC-CODIGO-CONV TO WEX-VALOR
+                     MOVE "CONVENIO NAO CADASTRADO"   TO WEX-DESCR
+                     PERFORM ESCREVE-EXCECAO.
+           IF PAC-CID NOT = ZEROS
+                MOVE PAC-CID TO CODIGO-CID
+                READ CADCID
+                IF ST-ERRO-CI NOT = "00"
+                     MOVE PRONTUARIO   TO WEX-CHAVE
+                     MOVE "CADPAC"     TO WEX-ARQ
+                     MOVE "PAC-CID"    TO WEX-CAMPO
+                     MOVE PAC-CID      TO WEX-VALOR
+                     MOVE "CID NAO CADASTRADO"        TO WEX-DESCR
+                     PERFORM ESCREVE-EXCECAO.
+       CHECA-PAC-FIM.
+           EXIT.
+
+      *----------------[ CONFERENCIA DO ARQUIVO CADAGE ]----------------
+       CHECA-AGE.
+           MOVE "N" TO W-FIM-ARQ
+           MOVE LOW-VALUES TO AGE-CHAVE
+           START CADAGE KEY IS NOT LESS THAN AGE-CHAVE
+                INVALID KEY MOVE "S" TO W-FIM-ARQ.
+       CHECA-AGE-LOOP.
+           PERFORM UNTIL W-FIM-ARQ = "S"
+               READ CADAGE NEXT RECORD
+                   AT END MOVE "S" TO W-FIM-ARQ
+               END-READ
+               IF W-FIM-ARQ NOT = "S"
+                   PERFORM CHECA-AGE-REG
+           END-PERFORM.
+           GO TO CHECA-AGE-FIM.
+
+       CHECA-AGE-REG.
+           IF AGE-CRM NOT = ZEROS
+                MOVE AGE-CRM TO CRM
+                READ CADMED
+                IF ST-ERRO-MD NOT = "00"
+                     MOVE AGE-CHAVE    TO WEX-CHAVE
+                     MOVE "CADAGE"     TO WEX-ARQ
+                     MOVE "AGE-CRM"    TO WEX-CAMPO
+                     MOVE AGE-CRM      TO WEX-VALOR
+                     MOVE "MEDICO NAO CADASTRADO"     TO WEX-DESCR
+                     PERFORM ESCREVE-EXCECAO.
+           IF AGE-PRONTUARIO NOT = ZEROS
+                MOVE AGE-PRONTUARIO TO PRONTUARIO
+                READ CADPAC
+                IF ST-ERRO-PC NOT = "00"
+                     MOVE AGE-CHAVE      TO WEX-CHAVE
+                     MOVE "CADAGE"       TO WEX-ARQ
+                     MOVE "AGE-PRONT"    TO WEX-CAMPO
+                     MOVE AGE-PRONTUARIO TO WEX-VALOR
+                     MOVE "PACIENTE NAO CADASTRADO"   TO WEX-DESCR
+                     PERFORM ESCREVE-EXCECAO.
+           IF AGE-CODIGO-CONV NOT = ZEROS
+                MOVE AGE-CODIGO-CONV TO CODIGO
+                READ CADCONV
+                IF ST-ERRO-CV NOT = "00"
+                     MOVE AGE-CHAVE       TO WEX-CHAVE
+                     MOVE "CADAGE"        TO WEX-ARQ
+                     MOVE "AGE-COD-CONV"  TO WEX-CAMPO
+                     MOVE AGE-CODIGO-CONV TO WEX-VALOR
+                     MOVE "CONVENIO NAO CADASTRADO"   TO WEX-DESCR
+                     PERFORM ESCREVE-EXCECAO.
+           IF AGE-CID NOT = ZEROS
+                MOVE AGE-CID TO CODIGO-CID
+                READ CADCID
+                IF ST-ERRO-CI NOT = "00"
+                     MOVE AGE-CHAVE    TO WEX-CHAVE
+                     MOVE "CADAGE"     TO WEX-ARQ
+                     MOVE "AGE-CID"    TO WEX-CAMPO
+                     MOVE AGE-CID      TO WEX-VALOR
+                     MOVE "CID NAO CADASTRADO"        TO WEX-DESCR
+                     PERFORM ESCREVE-EXCECAO.
+       CHECA-AGE-FIM.
+           EXIT.
+
+      *----------------[ CONFERENCIA DO ARQUIVO CADMED ]----------------
+       CHECA-MED.
+           MOVE "N" TO W-FIM-ARQ
+           MOVE ZEROS TO CRM
+           START CADMED KEY IS NOT LESS THAN CRM
+                INVALID KEY MOVE "S" TO W-FIM-ARQ.
+       CHECA-MED-LOOP.
+           PERFORM UNTIL W-FIM-ARQ = "S"
+               READ CADMED NEXT RECORD
+                   AT END MOVE "S" TO W-FIM-ARQ
+               END-READ
+               IF W-FIM-ARQ NOT = "S"
+                   PERFORM CHECA-MED-REG
+           END-PERFORM.
+           GO TO CHECA-MED-FIM.
+
+       CHECA-MED-REG.
+           IF MED-COD-ESPEC NOT = ZEROS
+                MOVE MED-COD-ESPEC TO COD-ESPEC
+                READ CADESP
+                IF ST-ERRO-ES NOT = "00"
+                     MOVE CRM             TO WEX-CHAVE
+                     MOVE "CADMED"        TO WEX-ARQ
+                     MOVE "MED-COD-ESP"   TO WEX-CAMPO
+                     MOVE MED-COD-ESPEC   TO WEX-VALOR
+                     MOVE "ESPECIALIDADE NAO CADASTRADA" TO WEX-DESCR
+                     PERFORM ESCREVE-EXCECAO.
+       CHECA-MED-FIM.
+           EXIT.
+
+      *----------------[ CONFERENCIA DO ARQUIVO CADCONV ]----------------
+       CHECA-CONV.
+           MOVE "N" TO W-FIM-ARQ
+           MOVE ZEROS TO CODIGO
+           START CADCONV KEY IS NOT LESS THAN CODIGO
+                INVALID KEY MOVE "S" TO W-FIM-ARQ.
+       CHECA-CONV-LOOP.
+           PERFORM UNTIL W-FIM-ARQ = "S"
+               READ CADCONV NEXT RECORD
+                   AT END MOVE "S" TO W-FIM-ARQ
+               END-READ
+               IF W-FIM-ARQ NOT = "S"
+                   PERFORM CHECA-CONV-REG
+           END-PERFORM.
+           GO TO CHECA-CONV-FIM.
+
+       CHECA-CONV-REG.
+           IF PLANO NOT = ZEROS
+                MOVE PLANO TO CP-PLANO
+                READ CADPLANO
+                IF ST-ERRO-PL NOT = "00"
+                     MOVE CODIGO       TO WEX-CHAVE
+                     MOVE "CADCONV"    TO WEX-ARQ
+                     MOVE "PLANO"      TO WEX-CAMPO
+                     MOVE PLANO        TO WEX-VALOR
+                     MOVE "PLANO NAO CADASTRADO"      TO WEX-DESCR
+                     PERFORM ESCREVE-EXCECAO.
+       CHECA-CONV-FIM.
+           EXIT.
+
+      *--------------------[ GRAVACAO DA LINHA DE EXCECAO ]--------------
+       ESCREVE-EXCECAO.
+           MOVE W-EXCECAO TO REGREL
+           WRITE REGREL
+           ADD 1 TO W-CONT-EXCEC
+           MOVE SPACES TO W-EXCECAO.
+
+       ROT-FIM.
+                STOP RUN.
