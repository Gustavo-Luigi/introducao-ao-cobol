@@ -0,0 +1,612 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP015.
+       AUTHOR. GUSTAVO LUIGI ZANIBAO.
+      *******************************************************
+      * CADASTRO DE AGENDAMENTO DE CONSULTAS    *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADAGE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AGE-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS AGE-PRONTUARIO
+                                                      WITH DUPLICATES.
+                    SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO-MD.
+                    SELECT CADPAC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRONTUARIO
+                    FILE STATUS  IS ST-ERRO-PC.
+                    SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO-CV.
+                    SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO-CID
+                    FILE STATUS  IS ST-ERRO-CI.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAGE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGE.DAT".
+       01 REGAGE.
+            03 AGE-CHAVE.
+               05 AGE-CRM         PIC 9(07).
+               05 AGE-DATA        PIC 9(08).
+               05 AGE-HORA        PIC 9(04).
+            03 AGE-MED-NOME       PIC X(30).
+            03 AGE-COD-ESPEC      PIC 9(04).
+            03 AGE-DESCR-ESPEC    PIC X(30).
+            03 AGE-PRONTUARIO     PIC 9(06).
+            03 AGE-PAC-NOME       PIC X(30).
+            03 AGE-CODIGO-CONV    PIC 9(04).
+            03 AGE-NOME-CONV      PIC X(30).
+            03 AGE-CID            PIC 9(04).
+            03 AGE-DENOM-CID      PIC X(30).
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+            03 CRM              PIC 9(07).
+            03 MED-NOME         PIC X(30).
+            03 MED-COD-ESPEC    PIC 9(04).
+            03 MED-DESCR-ESPEC  PIC X(30).
+            03 MED-TELEFONE     PIC X(15).
+            03 MED-EMAIL        PIC X(30).
+
+       FD CADPAC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAC.DAT".
+       01 REGPAC.
+            03 PRONTUARIO       PIC 9(06).
+            03 PAC-NOME         PIC X(30).
+            03 PAC-DATA-NASC    PIC 9(08).
+            03 PAC-CEP          PIC 9(08).
+            03 PAC-ENDERECO     PIC X(30).
+            03 PAC-BAIRRO       PIC X(20).
+            03 PAC-CIDADE       PIC X(20).
+            03 PAC-ESTADO.
+               05 PAC-COD-ESTADO    PIC XX.
+               05 PAC-DESCR-ESTADO  PIC X(30).
+            03 PAC-CODIGO-CONV  PIC 9(04).
+            03 PAC-NOME-CONV    PIC X(30).
+            03 PAC-CID          PIC 9(04).
+            03 PAC-DENOM-CID    PIC X(30).
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+            03 CODIGO          PIC 9(04).
+            03 NOME            PIC X(30).
+            03 PLANOS.
+               05 PLANO        PIC 9(04).
+               05 DESCR-PLANO  PIC X(30).
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+            03 CODIGO-CID   PIC 9(04).
+            03 DENOMINACAO  PIC X(30).
+
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT     PIC 9(06) VALUE ZEROS.
+       01 W-MENS     PIC X(50) VALUE SPACES.
+       01 W-LIMPA    PIC X(50) VALUE SPACES.
+       01 W-SEL      PIC X(01) VALUE SPACES.
+       01 W-OPCAO    PIC X(01) VALUE SPACES.
+       01 ST-ERRO    PIC X(02) VALUE "00".
+       01 ST-ERRO-MD PIC X(02) VALUE "00".
+       01 ST-ERRO-PC PIC X(02) VALUE "00".
+       01 ST-ERRO-CV PIC X(02) VALUE "00".
+       01 ST-ERRO-CI PIC X(02) VALUE "00".
+       01 W-ACT      PIC 9(02) VALUE ZEROS.
+       01 W-TENTATIVAS  PIC 9(02) VALUE ZEROS.
+       01 W-LIN      PIC 9(02) VALUE ZEROS.
+       01 W-ROW      PIC 9(02) VALUE ZEROS.
+       01 W-LOG-CHAVE   PIC X(19) VALUE SPACES.
+       01 W-LOG-ANTES   PIC X(222) VALUE SPACES.
+       01 W-LOG-DEPOIS  PIC X(222) VALUE SPACES.
+       01 W-PROGRAMA    PIC X(08) VALUE "SMP015".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELAAGE.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                             AGENDAMENTO".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE CONSULTAS".
+           05  LINE 04  COLUMN 01
+               VALUE  "   CRM         :".
+           05  LINE 05  COLUMN 01
+               VALUE  "   MEDICO/ESPEC:".
+           05  LINE 07  COLUMN 01
+               VALUE  "   DATA        :".
+           05  LINE 08  COLUMN 01
+               VALUE  "   HORA        :".
+           05  LINE 10  COLUMN 01
+               VALUE  "   PRONTUARIO  :".
+           05  LINE 11  COLUMN 01
+               VALUE  "   PACIENTE    :".
+           05  LINE 12  COLUMN 01
+               VALUE  "   CONVENIO    :".
+           05  LINE 14  COLUMN 01
+               VALUE  "   CID CONSULTA:".
+           05  LINE 20  COLUMN 01
+               VALUE  "   MENSAGEM    :".
+           05  TAGE-CRM
+               LINE 04  COLUMN 18  PIC 9(07)
+               USING  AGE-CRM.
+           05  TAGE-MED-NOME
+               LINE 05  COLUMN 18  PIC X(30)
+               USING  AGE-MED-NOME.
+           05  TAGE-DESCR-ESPEC
+               LINE 05  COLUMN 49  PIC X(30)
+               USING  AGE-DESCR-ESPEC.
+           05  TAGE-DATA
+               LINE 07  COLUMN 18  PIC 9(08)
+               USING  AGE-DATA.
+           05  TAGE-HORA
+               LINE 08  COLUMN 18  PIC 9(04)
+               USING  AGE-HORA.
+           05  TAGE-PRONTUARIO
+               LINE 10  COLUMN 18  PIC 9(06)
+               USING  AGE-PRONTUARIO.
+           05  TAGE-PAC-NOME
+               LINE 11  COLUMN 18  PIC X(30)
+               USING  AGE-PAC-NOME.
+           05  TAGE-NOME-CONV
+               LINE 12  COLUMN 18  PIC X(30)
+               USING  AGE-NOME-CONV.
+           05  TAGE-CID
+               LINE 14  COLUMN 18  PIC 9(04)
+               USING  AGE-CID.
+           05  TAGE-DENOM-CID
+               LINE 14  COLUMN 24  PIC X(30)
+               USING  AGE-DENOM-CID.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABRIR-ARQ.
+           OPEN I-O CADAGE
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADAGE
+                    CLOSE CADAGE
+                    GO TO ABRIR-ARQ
+                ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQUIVO" TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
+      *
+       ABRIR-ARQ-MD.
+           OPEN INPUT CADMED
+           IF ST-ERRO-MD NOT = "00"
+                IF ST-ERRO-MD = "30"
+                    OPEN OUTPUT CADMED
+                    CLOSE CADMED
+                    GO TO ABRIR-ARQ-MD
+                ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED"
+                                                            TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
+      *
+       ABRIR-ARQ-PC.
+           OPEN INPUT CADPAC
+           IF ST-ERRO-PC NOT = "00"
+                IF ST-ERRO-PC = "30"
+                    OPEN OUTPUT CADPAC
+                    CLOSE CADPAC
+                    GO TO ABRIR-ARQ-PC
+                ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQUIVO CADPAC"
+                                                            TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
+      *
+       ABRIR-ARQ-CV.
+           OPEN INPUT CADCONV
+           IF ST-ERRO-CV NOT = "00"
+                IF ST-ERRO-CV = "30"
+                    OPEN OUTPUT CADCONV
+                    CLOSE CADCONV
+                    GO TO ABRIR-ARQ-CV
+                ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV"
+                                                            TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
+      *
+       ABRIR-ARQ-CI.
+           OPEN INPUT CADCID
+           IF ST-ERRO-CI NOT = "00"
+                IF ST-ERRO-CI = "30"
+                    OPEN OUTPUT CADCID
+                    CLOSE CADCID
+                    GO TO ABRIR-ARQ-CI
+                ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID"
+                                                            TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
+      *
+       ROT-INIC.
+           MOVE 0 TO AGE-CRM AGE-DATA AGE-HORA AGE-COD-ESPEC
+               AGE-PRONTUARIO AGE-CODIGO-CONV AGE-CID.
+           MOVE SPACES TO AGE-MED-NOME AGE-DESCR-ESPEC AGE-PAC-NOME
+               AGE-NOME-CONV AGE-DENOM-CID.
+       R0.
+           DISPLAY TELAAGE.
+       R1.
+           ACCEPT TAGE-CRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                   CLOSE CADAGE CADMED CADPAC CADCONV CADCID
+                   GO TO ROT-FIM.
+           IF W-ACT = 04
+                   PERFORM LISTAGEM THRU LISTAGEM-FIM
+                   DISPLAY TELAAGE
+                   GO TO R1.
+           IF AGE-CRM = ZEROS
+                MOVE "CRM NAO PODE SER ZERO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R1.
+           GO TO R-MEDICO.
+
+       R2.
+           ACCEPT TAGE-DATA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                GO TO R1.
+           IF AGE-DATA = ZEROS
+                MOVE "DATA INVALIDA" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+
+       R3.
+           ACCEPT TAGE-HORA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                GO TO R2.
+           IF AGE-HORA = ZEROS
+                MOVE "HORA INVALIDA" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R3.
+       LER-ARQ.
+                READ CADAGE
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      MOVE SPACES TO W-LOG-ANTES
+                      MOVE REGAGE TO W-LOG-ANTES
+                      DISPLAY TELAAGE
+                      MOVE "*** HORARIO JA AGENDADO P/ ESTE MEDICO ***"
+                                                            TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2
+                      MOVE "I" TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      DISPLAY (20, 12) ST-ERRO
+                      MOVE "ERRO NA LEITURA ARQ CADAGE"   TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2
+                      GO TO ROT-FIM.
+
+       R4.
+           ACCEPT TAGE-PRONTUARIO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                GO TO R3.
+           IF AGE-PRONTUARIO = ZEROS
+                MOVE "PRONTUARIO INVALIDO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R4.
+           GO TO R-PACIENTE.
+
+       R5.
+           ACCEPT TAGE-CID.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO R4.
+           GO TO R-CID.
+
+       INC-ALT.
+
+           IF W-SEL = "A"
+               GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "GRAVAR (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO USUARIO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       INC-WR1-TENTA.
+                WRITE REGAGE
+                IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO W-LOG-CHAVE W-LOG-ANTES
+                                     W-LOG-DEPOIS
+                      MOVE AGE-CHAVE TO W-LOG-CHAVE
+                      MOVE REGAGE TO W-LOG-DEPOIS
+                      CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "I"
+                                          W-LOG-ANTES W-LOG-DEPOIS
+                      MOVE "** DADOS GRAVADOS COM SUCESSO **" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC.
+                IF ST-ERRO = "22"
+                      MOVE "*** HORARIO JA AGENDADO ***" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                      ADD 1 TO W-TENTATIVAS
+                      IF W-TENTATIVAS > 5
+                         MOVE "REGISTRO EM USO, TENTE MAIS TARDE"
+                                                            TO W-MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO ROT-INIC
+                      ELSE
+                         MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                         PERFORM ROT-MENS THRU ROT-MENS1
+                         PERFORM ROT-ESPERA
+                         GO TO INC-WR1-TENTA
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                       TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *--------------------[ FIM DA ROTINA DE INCLUSAO ]--------------------
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 13)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                                   AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO W-MENS
+                DISPLAY (23, 12) W-MENS
+                IF W-OPCAO = "A"
+                       MOVE "A" TO W-SEL
+                       GO TO R4.
+                IF W-OPCAO  = "N"
+                         GO TO ROT-INIC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       EXC-DL1-TENTA.
+                DELETE CADAGE RECORD
+                IF ST-ERRO = "00"
+                   MOVE SPACES TO W-LOG-CHAVE W-LOG-DEPOIS
+                   MOVE AGE-CHAVE TO W-LOG-CHAVE
+                   CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "E"
+                                       W-LOG-ANTES W-LOG-DEPOIS
+                   MOVE "*** REGISTRO EXCLUIDO *** " TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   ADD 1 TO W-TENTATIVAS
+                   IF W-TENTATIVAS > 5
+                      MOVE "REGISTRO EM USO, TENTE MAIS TARDE" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC
+                   ELSE
+                      MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS1
+                      PERFORM ROT-ESPERA
+                      GO TO EXC-DL1-TENTA.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* INFORMACOES NAO ALTERADAS * " TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       ALT-RW1-TENTA.
+                REWRITE REGAGE
+                IF ST-ERRO = "00" OR "02"
+                   MOVE SPACES TO W-LOG-CHAVE W-LOG-ANTES W-LOG-DEPOIS
+                   MOVE AGE-CHAVE TO W-LOG-CHAVE
+                   MOVE REGAGE TO W-LOG-DEPOIS
+                   CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "A"
+                                       W-LOG-ANTES W-LOG-DEPOIS
+                   MOVE "*** REGISTRO ALTERADO ***         " TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   ADD 1 TO W-TENTATIVAS
+                   IF W-TENTATIVAS > 5
+                      MOVE "REGISTRO EM USO, TENTE MAIS TARDE" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC
+                   ELSE
+                      MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS1
+                      PERFORM ROT-ESPERA
+                      GO TO ALT-RW1-TENTA.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *----------------------[ROTINA DE CODIGOS]----------------------
+
+       R-MEDICO.
+           MOVE AGE-CRM TO CRM
+           READ CADMED
+           IF ST-ERRO-MD = "00"
+               MOVE MED-NOME        TO AGE-MED-NOME
+               MOVE MED-COD-ESPEC   TO AGE-COD-ESPEC
+               MOVE MED-DESCR-ESPEC TO AGE-DESCR-ESPEC
+               DISPLAY TAGE-MED-NOME
+               DISPLAY TAGE-DESCR-ESPEC
+               GO TO R2.
+           MOVE "MEDICO NAO CADASTRADO" TO W-MENS
+           PERFORM ROT-MENS THRU ROT-MENS2
+           GO TO R1.
+
+       R-PACIENTE.
+           MOVE AGE-PRONTUARIO TO PRONTUARIO
+           READ CADPAC
+           IF ST-ERRO-PC NOT = "00"
+                MOVE "PACIENTE NAO CADASTRADO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R4.
+           MOVE PAC-NOME TO AGE-PAC-NOME
+           DISPLAY TAGE-PAC-NOME
+           MOVE PAC-CODIGO-CONV TO CODIGO
+           READ CADCONV
+           IF ST-ERRO-CV NOT = "00"
+                MOVE "CONVENIO DO PACIENTE INVALIDO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R4.
+           MOVE PAC-CODIGO-CONV TO AGE-CODIGO-CONV
+           MOVE NOME             TO AGE-NOME-CONV
+           DISPLAY TAGE-NOME-CONV
+           GO TO R5.
+
+       R-CID.
+           IF AGE-CID = ZEROS
+                MOVE "CID INVALIDO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R5.
+           MOVE AGE-CID TO CODIGO-CID
+           READ CADCID
+           IF ST-ERRO-CI = "00"
+               MOVE DENOMINACAO TO AGE-DENOM-CID
+               DISPLAY TAGE-DENOM-CID
+               GO TO INC-ALT.
+           MOVE "CID INVALIDO" TO W-MENS
+           PERFORM ROT-MENS THRU ROT-MENS2
+           GO TO R5.
+
+      *--------------------[ ROTINA DE CONSULTA POR PACIENTE ]-------------------
+       LISTAGEM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (02, 01)
+                   "CONSULTA POR PRONTUARIO - PF4 = TECLA DE ATALHO"
+                MOVE ZEROS TO W-LIN
+                MOVE ZEROS TO AGE-PRONTUARIO
+                START CADAGE KEY IS NOT LESS THAN AGE-PRONTUARIO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY (04, 01) "*** NENHUM REGISTRO CADASTRADO ***"
+                   GO TO LISTAGEM-AGUARDA.
+       LISTAGEM-LOOP.
+                READ CADAGE NEXT RECORD
+                   AT END GO TO LISTAGEM-AGUARDA
+                END-READ
+                ADD 1 TO W-LIN
+                COMPUTE W-ROW = W-LIN + 3
+                DISPLAY (W-ROW, 01) AGE-PRONTUARIO
+                DISPLAY (W-ROW, 09) AGE-CRM
+                DISPLAY (W-ROW, 18) AGE-DATA
+                DISPLAY (W-ROW, 28) AGE-HORA
+                IF W-LIN < 15
+                   GO TO LISTAGEM-LOOP.
+       LISTAGEM-AGUARDA.
+                DISPLAY (21, 01)
+                   "DIGITE O CRM DESEJADO E TECLE ENTER".
+       LISTAGEM-FIM.
+                EXIT.
+
+      *--------------------[ ROTINA DE ESPERA (ST-ERRO 94) ]--------------------
+       ROT-ESPERA.
+                MOVE ZEROS TO W-CONT.
+       ROT-ESPERA1.
+                ADD 1 TO W-CONT
+                IF W-CONT < 30000
+                   GO TO ROT-ESPERA1.
+      *--------------------[ ROTINA DE MENSAGEM ]--------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (20, 18) W-MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO W-MENS
+                   DISPLAY (20, 18) W-MENS.
+       ROT-MENS-FIM.
+                EXIT.
+
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+
+      *        TABELA DE ST-ERRO  (FILE STATUS)
+      *        ==============================
+      * 00 Comando executado com sucesso
+      * 02 Comando arquivo c/chave duplicada executado com sucesso
+      * 10 Fim do arquivo
+      * 21 Erro de sequencia na gravação de arquivo sequencial
+      * 22 Chave duplicada não definida.
+      * 23 Chave não encontrada.
+      * 24 Espaço em disco está cheio
+      * 30 Arquivo não encontrado
+      * 91 Erro na estrutura do arquivo
+      * 94 Registro ou arquivo sendo utilizado por outro programa.
+      * 95 GERENCIADOR DE ARQUIVO NAO CARREGADO (ISAM)
