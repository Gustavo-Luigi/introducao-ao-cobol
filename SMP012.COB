@@ -0,0 +1,570 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP012.
+       AUTHOR. GUSTAVO LUIGI ZANIBAO.
+      *******************************************************
+      * CADASTRO DE PACIENTES    *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADPAC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRONTUARIO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PAC-NOME
+                                                      WITH DUPLICATES.
+                    SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO-CV.
+                    SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO-CID
+                    FILE STATUS  IS ST-ERRO-CI.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPAC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAC.DAT".
+       01 REGPAC.
+            03 PRONTUARIO       PIC 9(06).
+            03 PAC-NOME         PIC X(30).
+            03 PAC-DATA-NASC    PIC 9(08).
+            03 PAC-CEP          PIC 9(08).
+            03 PAC-ENDERECO     PIC X(30).
+            03 PAC-BAIRRO       PIC X(20).
+            03 PAC-CIDADE       PIC X(20).
+            03 PAC-ESTADO.
+               05 PAC-COD-ESTADO    PIC XX.
+               05 PAC-DESCR-ESTADO  PIC X(30).
+            03 PAC-CODIGO-CONV  PIC 9(04).
+            03 PAC-NOME-CONV    PIC X(30).
+            03 PAC-CID          PIC 9(04).
+            03 PAC-DENOM-CID    PIC X(30).
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+            03 CODIGO          PIC 9(04).
+            03 NOME            PIC X(30).
+            03 PLANOS.
+               05 PLANO        PIC 9(04).
+               05 DESCR-PLANO  PIC X(30).
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+            03 CODIGO-CID   PIC 9(04).
+            03 DENOMINACAO  PIC X(30).
+
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT     PIC 9(06) VALUE ZEROS.
+       01 W-MENS     PIC X(50) VALUE SPACES.
+       01 W-LIMPA    PIC X(50) VALUE SPACES.
+       01 W-SEL      PIC X(01) VALUE SPACES.
+       01 W-OPCAO    PIC X(01) VALUE SPACES.
+       01 ST-ERRO    PIC X(02) VALUE "00".
+       01 ST-ERRO-CV PIC X(02) VALUE "00".
+       01 ST-ERRO-CI PIC X(02) VALUE "00".
+       01 W-ACT      PIC 9(02) VALUE ZEROS.
+       01 W-TENTATIVAS  PIC 9(02) VALUE ZEROS.
+       01 W-LIN      PIC 9(02) VALUE ZEROS.
+       01 W-ROW      PIC 9(02) VALUE ZEROS.
+       01 W-LOG-CHAVE   PIC X(19) VALUE SPACES.
+       01 W-LOG-ANTES   PIC X(222) VALUE SPACES.
+       01 W-LOG-DEPOIS  PIC X(222) VALUE SPACES.
+       01 W-PROGRAMA    PIC X(08) VALUE "SMP012".
+
+      *-----------------------------------------------------------------
+      * AREA DE COMUNICACAO COM A SUBROTINA SMP004 (BUSCA DE CEP)
+       01 LK-CEP            PIC 9(08).
+       01 LK-ENDERECO       PIC X(30).
+       01 LK-BAIRRO         PIC X(20).
+       01 LK-CIDADE         PIC X(20).
+       01 LK-COD-ESTADO     PIC XX.
+       01 LK-DESCR-ESTADO   PIC X(30).
+       01 LK-ACHOU          PIC X(01).
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELAPAC.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                             CADASTRO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  " PACIENTES".
+           05  LINE 04  COLUMN 01
+               VALUE  "   PRONTUARIO  :".
+           05  LINE 05  COLUMN 01
+               VALUE  "   NOME        :".
+           05  LINE 06  COLUMN 01
+               VALUE  "   NASCIMENTO  :".
+           05  LINE 07  COLUMN 01
+               VALUE  "   CEP         :".
+           05  LINE 08  COLUMN 01
+               VALUE  "   ENDERECO    :".
+           05  LINE 09  COLUMN 01
+               VALUE  "   BAIRRO      :".
+           05  LINE 10  COLUMN 01
+               VALUE  "   CIDADE/UF   :".
+           05  LINE 12  COLUMN 01
+               VALUE  "   CONVENIO    :".
+           05  LINE 14  COLUMN 01
+               VALUE  "   CID         :".
+           05  LINE 20  COLUMN 01
+               VALUE  "   MENSAGEM    :".
+           05  TPRONTUARIO
+               LINE 04  COLUMN 18  PIC 9(06)
+               USING  PRONTUARIO.
+           05  TPAC-NOME
+               LINE 05  COLUMN 18  PIC X(30)
+               USING  PAC-NOME.
+           05  TPAC-DATA-NASC
+               LINE 06  COLUMN 18  PIC 9(08)
+               USING  PAC-DATA-NASC.
+           05  TPAC-CEP
+               LINE 07  COLUMN 18  PIC 9(08)
+               USING  PAC-CEP.
+           05  TPAC-ENDERECO
+               LINE 08  COLUMN 18  PIC X(30)
+               USING  PAC-ENDERECO.
+           05  TPAC-BAIRRO
+               LINE 09  COLUMN 18  PIC X(20)
+               USING  PAC-BAIRRO.
+           05  TPAC-CIDADE
+               LINE 10  COLUMN 18  PIC X(20)
+               USING  PAC-CIDADE.
+           05  TPAC-COD-ESTADO
+               LINE 10  COLUMN 39  PIC X(02)
+               USING  PAC-COD-ESTADO.
+           05  TPAC-CODIGO-CONV
+               LINE 12  COLUMN 18  PIC 9(04)
+               USING  PAC-CODIGO-CONV.
+           05  TPAC-NOME-CONV
+               LINE 12  COLUMN 24  PIC X(30)
+               USING  PAC-NOME-CONV.
+           05  TPAC-CID
+               LINE 14  COLUMN 18  PIC 9(04)
+               USING  PAC-CID.
+           05  TPAC-DENOM-CID
+               LINE 14  COLUMN 24  PIC X(30)
+               USING  PAC-DENOM-CID.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABRIR-ARQ.
+           OPEN I-O CADPAC
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADPAC
+                    CLOSE CADPAC
+                    GO TO ABRIR-ARQ
+                ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQUIVO" TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
+      *
+       ABRIR-ARQ-CV.
+           OPEN INPUT CADCONV
+           IF ST-ERRO-CV NOT = "00"
+                IF ST-ERRO-CV = "30"
+                    OPEN OUTPUT CADCONV
+                    CLOSE CADCONV
+                    GO TO ABRIR-ARQ-CV
+                ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV"
+                                                            TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
+      *
+       ABRIR-ARQ-CI.
+           OPEN INPUT CADCID
+           IF ST-ERRO-CI NOT = "00"
+                IF ST-ERRO-CI = "30"
+                    OPEN OUTPUT CADCID
+                    CLOSE CADCID
+                    GO TO ABRIR-ARQ-CI
+                ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID"
+                                                            TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
+      *
+       ROT-INIC.
+           MOVE 0 TO PRONTUARIO PAC-DATA-NASC PAC-CEP
+               PAC-CODIGO-CONV PAC-CID.
+           MOVE SPACES TO PAC-NOME PAC-ENDERECO PAC-BAIRRO PAC-CIDADE
+               PAC-COD-ESTADO PAC-DESCR-ESTADO PAC-NOME-CONV
+               PAC-DENOM-CID.
+       R0.
+           DISPLAY TELAPAC.
+       R1.
+           ACCEPT TPRONTUARIO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                   CLOSE CADPAC CADCONV CADCID
+                   GO TO ROT-FIM.
+           IF W-ACT = 04
+                   PERFORM LISTAGEM THRU LISTAGEM-FIM
+                   DISPLAY TELAPAC
+                   GO TO R1.
+           IF PRONTUARIO = ZEROS
+                MOVE "PRONTUARIO NAO PODE SER ZERO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R1.
+       LER-ARQ.
+                READ CADPAC
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      MOVE SPACES TO W-LOG-ANTES
+                      MOVE REGPAC TO W-LOG-ANTES
+                      DISPLAY TELAPAC
+                      MOVE "*** PACIENTE JA CADASTRADO ***" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2
+                      MOVE "I" TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      DISPLAY (20, 12) ST-ERRO
+                      MOVE "ERRO NA LEITURA ARQ CADPAC"   TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2
+                      GO TO ROT-FIM.
+       R2.
+           ACCEPT TPAC-NOME.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                GO TO R1.
+           IF PAC-NOME = SPACES
+                MOVE "NOME NAO PODE FICAR EM BRANCO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+
+       R3.
+           ACCEPT TPAC-DATA-NASC.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                GO TO R2.
+           IF PAC-DATA-NASC = ZEROS
+                MOVE "DATA DE NASCIMENTO INVALIDA" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R3.
+
+       R4.
+           ACCEPT TPAC-CEP.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                GO TO R3.
+           GO TO R-CEP.
+
+       R5.
+           ACCEPT TPAC-CODIGO-CONV.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO R4.
+           GO TO R-CONVENIO.
+
+       R6.
+           ACCEPT TPAC-CID.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO R5.
+           GO TO R-CID.
+
+       INC-ALT.
+
+           IF W-SEL = "A"
+               GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "GRAVAR (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO USUARIO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       INC-WR1-TENTA.
+                WRITE REGPAC
+                IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO W-LOG-CHAVE W-LOG-ANTES
+                                     W-LOG-DEPOIS
+                      MOVE PRONTUARIO TO W-LOG-CHAVE
+                      MOVE REGPAC TO W-LOG-DEPOIS
+                      CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "I"
+                                          W-LOG-ANTES W-LOG-DEPOIS
+                      MOVE "** DADOS GRAVADOS COM SUCESSO **" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC.
+                IF ST-ERRO = "22"
+                      MOVE "*** CADASTRO JA EXISTENTE ***" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                      ADD 1 TO W-TENTATIVAS
+                      IF W-TENTATIVAS > 5
+                         MOVE "REGISTRO EM USO, TENTE MAIS TARDE"
+                                                            TO W-MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO ROT-INIC
+                      ELSE
+                         MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                         PERFORM ROT-MENS THRU ROT-MENS1
+                         PERFORM ROT-ESPERA
+                         GO TO INC-WR1-TENTA
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                       TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *--------------------[ FIM DA ROTINA DE INCLUSAO ]--------------------
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 13)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                                   AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO W-MENS
+                DISPLAY (23, 12) W-MENS
+                IF W-OPCAO = "A"
+                       MOVE "A" TO W-SEL
+                       GO TO R2.
+                IF W-OPCAO  = "N"
+                         GO TO ROT-INIC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       EXC-DL1-TENTA.
+                DELETE CADPAC RECORD
+                IF ST-ERRO = "00"
+                   MOVE SPACES TO W-LOG-CHAVE W-LOG-DEPOIS
+                   MOVE PRONTUARIO TO W-LOG-CHAVE
+                   CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "E"
+                                       W-LOG-ANTES W-LOG-DEPOIS
+                   MOVE "*** REGISTRO EXCLUIDO *** " TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   ADD 1 TO W-TENTATIVAS
+                   IF W-TENTATIVAS > 5
+                      MOVE "REGISTRO EM USO, TENTE MAIS TARDE" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC
+                   ELSE
+                      MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS1
+                      PERFORM ROT-ESPERA
+                      GO TO EXC-DL1-TENTA.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* INFORMACOES NAO ALTERADAS * " TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       ALT-RW1-TENTA.
+                REWRITE REGPAC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE SPACES TO W-LOG-CHAVE W-LOG-ANTES W-LOG-DEPOIS
+                   MOVE PRONTUARIO TO W-LOG-CHAVE
+                   MOVE REGPAC TO W-LOG-DEPOIS
+                   CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "A"
+                                       W-LOG-ANTES W-LOG-DEPOIS
+                   MOVE "*** REGISTRO ALTERADO ***         " TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   ADD 1 TO W-TENTATIVAS
+                   IF W-TENTATIVAS > 5
+                      MOVE "REGISTRO EM USO, TENTE MAIS TARDE" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC
+                   ELSE
+                      MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS1
+                      PERFORM ROT-ESPERA
+                      GO TO ALT-RW1-TENTA.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *----------------------[ROTINA DE CODIGOS]----------------------
+
+       R-CEP.
+           IF PAC-CEP = ZEROS
+                MOVE SPACES TO PAC-ENDERECO PAC-BAIRRO PAC-CIDADE
+                    PAC-COD-ESTADO PAC-DESCR-ESTADO
+                DISPLAY TPAC-ENDERECO
+                DISPLAY TPAC-BAIRRO
+                DISPLAY TPAC-CIDADE
+                DISPLAY TPAC-COD-ESTADO
+                GO TO R5.
+           MOVE PAC-CEP TO LK-CEP
+           CALL "SMP004" USING LK-CEP LK-ENDERECO LK-BAIRRO
+                   LK-CIDADE LK-COD-ESTADO LK-DESCR-ESTADO LK-ACHOU
+           IF LK-ACHOU = "S"
+                MOVE LK-ENDERECO     TO PAC-ENDERECO
+                MOVE LK-BAIRRO       TO PAC-BAIRRO
+                MOVE LK-CIDADE       TO PAC-CIDADE
+                MOVE LK-COD-ESTADO   TO PAC-COD-ESTADO
+                MOVE LK-DESCR-ESTADO TO PAC-DESCR-ESTADO
+                DISPLAY TPAC-ENDERECO
+                DISPLAY TPAC-BAIRRO
+                DISPLAY TPAC-CIDADE
+                DISPLAY TPAC-COD-ESTADO
+                GO TO R5.
+           MOVE "CEP NAO CADASTRADO" TO W-MENS
+           PERFORM ROT-MENS THRU ROT-MENS2
+           GO TO R4.
+
+       R-CONVENIO.
+           IF PAC-CODIGO-CONV = ZEROS
+                MOVE "CONVENIO INVALIDO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R5.
+           MOVE PAC-CODIGO-CONV TO CODIGO
+           READ CADCONV
+           IF ST-ERRO-CV = "00"
+               MOVE NOME TO PAC-NOME-CONV
+               DISPLAY TPAC-NOME-CONV
+               GO TO R6.
+           MOVE "CONVENIO INVALIDO" TO W-MENS
+           PERFORM ROT-MENS THRU ROT-MENS2
+           GO TO R5.
+
+       R-CID.
+           IF PAC-CID = ZEROS
+                MOVE "CID INVALIDO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R6.
+           MOVE PAC-CID TO CODIGO-CID
+           READ CADCID
+           IF ST-ERRO-CI = "00"
+               MOVE DENOMINACAO TO PAC-DENOM-CID
+               DISPLAY TPAC-DENOM-CID
+               GO TO INC-ALT.
+           MOVE "CID INVALIDO" TO W-MENS
+           PERFORM ROT-MENS THRU ROT-MENS2
+           GO TO R6.
+
+      *--------------------[ ROTINA DE CONSULTA POR NOME ]-------------------
+       LISTAGEM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (02, 01)
+                   "CONSULTA POR NOME - PF4 = TECLA DE ATALHO"
+                MOVE ZEROS TO W-LIN
+                MOVE SPACES TO PAC-NOME
+                START CADPAC KEY IS NOT LESS THAN PAC-NOME
+                IF ST-ERRO NOT = "00"
+                   DISPLAY (04, 01) "*** NENHUM REGISTRO CADASTRADO ***"
+                   GO TO LISTAGEM-AGUARDA.
+       LISTAGEM-LOOP.
+                READ CADPAC NEXT RECORD
+                   AT END GO TO LISTAGEM-AGUARDA
+                END-READ
+                ADD 1 TO W-LIN
+                COMPUTE W-ROW = W-LIN + 3
+                DISPLAY (W-ROW, 01) PRONTUARIO
+                DISPLAY (W-ROW, 09) PAC-NOME
+                IF W-LIN < 15
+                   GO TO LISTAGEM-LOOP.
+       LISTAGEM-AGUARDA.
+                DISPLAY (21, 01)
+                   "DIGITE O PRONTUARIO DESEJADO E TECLE ENTER".
+       LISTAGEM-FIM.
+                EXIT.
+
+      *--------------------[ ROTINA DE ESPERA (ST-ERRO 94) ]--------------------
+       ROT-ESPERA.
+                MOVE ZEROS TO W-CONT.
+       ROT-ESPERA1.
+                ADD 1 TO W-CONT
+                IF W-CONT < 30000
+                   GO TO ROT-ESPERA1.
+      *--------------------[ ROTINA DE MENSAGEM ]--------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (20, 18) W-MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO W-MENS
+                   DISPLAY (20, 18) W-MENS.
+       ROT-MENS-FIM.
+                EXIT.
+
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+
+      *        TABELA DE ST-ERRO  (FILE STATUS)
+      *        ==============================
+      * 00 Comando executado com sucesso
+      * 02 Comando arquivo c/chave duplicada executado com sucesso
+      * 10 Fim do arquivo
+      * 21 Erro de sequencia na gravação de arquivo sequencial
+      * 22 Chave duplicada não definida.
+      * 23 Chave não encontrada.
+      * 24 Espaço em disco está cheio
+      * 30 Arquivo não encontrado
+      * 91 Erro na estrutura do arquivo
+      * 94 Registro ou arquivo sendo utilizado por outro programa.
+      * 95 GERENCIADOR DE ARQUIVO NAO CARREGADO (ISAM)
