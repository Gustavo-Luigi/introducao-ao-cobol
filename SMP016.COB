@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP016.
+       AUTHOR. GUSTAVO LUIGI ZANIBAO.
+      *******************************************************
+      * EXPORTACAO DE GUIAS NO LEIAUTE TISS PARA FATURAMENTO *
+      * DOS CONVENIOS, A PARTIR DOS AGENDAMENTOS REALIZADOS  *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADAGE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AGE-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+                    SELECT GUITISS ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-TISS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAGE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGE.DAT".
+       01 REGAGE.
+            03 AGE-CHAVE.
+               05 AGE-CRM         PIC 9(07).
+               05 AGE-DATA        PIC 9(08).
+               05 AGE-HORA        PIC 9(04).
+            03 AGE-MED-NOME       PIC X(30).
+            03 AGE-COD-ESPEC      PIC 9(04).
+            03 AGE-DESCR-ESPEC    PIC X(30).
+            03 AGE-PRONTUARIO     PIC 9(06).
+            03 AGE-PAC-NOME       PIC X(30).
+            03 AGE-CODIGO-CONV    PIC 9(04).
+            03 AGE-NOME-CONV      PIC X(30).
+            03 AGE-CID            PIC 9(04).
+            03 AGE-DENOM-CID      PIC X(30).
+
+       FD GUITISS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "GUITISS.TXT".
+       01 REGTISS              PIC X(132).
+
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO-TISS  PIC X(02) VALUE "00".
+       01 W-FIM-AGE     PIC X(01) VALUE "N".
+       01 W-NUM-GUIA    PIC 9(06) VALUE ZEROS.
+       01 W-CONT-GERAL  PIC 9(06) VALUE ZEROS.
+
+       01 W-CAB-TISS.
+            03 FILLER          PIC X(20) VALUE
+                                     "LEIAUTE TISS - GUIAS".
+            03 FILLER          PIC X(112) VALUE SPACES.
+
+       01 W-DET-TISS.
+            03 FILLER          PIC X(02) VALUE "01".
+            03 WDT-NUM-GUIA    PIC 9(06).
+            03 FILLER          PIC X(01) VALUE SPACES.
+            03 WDT-CRM         PIC 9(07).
+            03 FILLER          PIC X(01) VALUE SPACES.
+            03 WDT-NOME-MEDICO PIC X(30).
+            03 WDT-COD-CONV    PIC 9(04).
+            03 FILLER          PIC X(01) VALUE SPACES.
+            03 WDT-NOME-CONV   PIC X(30).
+            03 WDT-PRONTUARIO  PIC 9(06).
+            03 FILLER          PIC X(01) VALUE SPACES.
+            03 WDT-NOME-PAC    PIC X(30).
+            03 WDT-DATA-ATEND  PIC 9(08).
+            03 WDT-COD-CID     PIC 9(04).
+
+       01 W-TOT-TISS.
+            03 FILLER          PIC X(20) VALUE
+                                     "TOTAL DE GUIAS..... ".
+            03 WTT-TOTAL       PIC ZZZZZ9.
+            03 FILLER          PIC X(106) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "*** EXPORTACAO DE GUIAS TISS ***".
+
+       ABRIR-ARQ.
+           OPEN INPUT CADAGE
+           IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADAGE - " ST-ERRO
+                GO TO ROT-FIM.
+           OPEN OUTPUT GUITISS
+           IF ST-ERRO-TISS NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO GUITISS.TXT - "
+                                                        ST-ERRO-TISS
+                CLOSE CADAGE
+                GO TO ROT-FIM.
+
+       PROCESSA.
+           MOVE W-CAB-TISS TO REGTISS
+           WRITE REGTISS
+
+           PERFORM UNTIL W-FIM-AGE = "S"
+               READ CADAGE NEXT RECORD
+                   AT END MOVE "S" TO W-FIM-AGE
+               END-READ
+               IF W-FIM-AGE NOT = "S"
+                   PERFORM TRATA-REG
+           END-PERFORM.
+
+           IF W-CONT-GERAL = ZEROS
+                MOVE SPACES TO REGTISS
+                MOVE "*** NENHUM AGENDAMENTO A FATURAR ***" TO REGTISS
+                WRITE REGTISS.
+
+           GO TO ROT-TOTAIS.
+
+       TRATA-REG.
+           ADD 1 TO W-NUM-GUIA
+           MOVE SPACES TO W-DET-TISS
+           MOVE W-NUM-GUIA       TO WDT-NUM-GUIA
+           MOVE AGE-CRM          TO WDT-CRM
+           MOVE AGE-MED-NOME     TO WDT-NOME-MEDICO
+           MOVE AGE-CODIGO-CONV  TO WDT-COD-CONV
+           MOVE AGE-NOME-CONV    TO WDT-NOME-CONV
+           MOVE AGE-PRONTUARIO   TO WDT-PRONTUARIO
+           MOVE AGE-PAC-NOME     TO WDT-NOME-PAC
+           MOVE AGE-DATA         TO WDT-DATA-ATEND
+           MOVE AGE-CID          TO WDT-COD-CID
+           MOVE W-DET-TISS TO REGTISS
+           WRITE REGTISS
+           ADD 1 TO W-CONT-GERAL.
+
+       ROT-TOTAIS.
+           MOVE SPACES TO REGTISS
+           WRITE REGTISS
+           MOVE SPACES TO W-TOT-TISS
+           MOVE W-CONT-GERAL TO WTT-TOTAL
+           MOVE W-TOT-TISS TO REGTISS
+           WRITE REGTISS
+
+           DISPLAY "GUIAS EXPORTADAS     : " W-CONT-GERAL.
+           CLOSE CADAGE GUITISS.
+
+       ROT-FIM.
+                STOP RUN.
