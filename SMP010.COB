@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP010.
+       AUTHOR. GUSTAVO LUIGI ZANIBAO.
+      *******************************************************
+      * GRAVACAO DA TRILHA DE AUDITORIA DOS CADASTROS        *
+      * SUBROTINA CHAMADA PELAS ROTINAS DE INCLUSAO/         *
+      * ALTERACAO/EXCLUSAO DE CADCID, CADCONV E CADCEP       *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT TRLAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRLAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TRLAUDIT.LOG".
+       01 REGLOG.
+            03 LOG-DATA        PIC 9(08).
+            03 LOG-HORA        PIC 9(06).
+            03 LOG-OPERADOR    PIC X(08).
+            03 LOG-PROGRAMA    PIC X(08).
+            03 LOG-CHAVE       PIC X(19).
+            03 LOG-TIPO-OPER   PIC X(01).
+               88 LOG-INCLUSAO   VALUE "I".
+               88 LOG-ALTERACAO  VALUE "A".
+               88 LOG-EXCLUSAO   VALUE "E".
+            03 LOG-ANTES       PIC X(222).
+            03 LOG-DEPOIS      PIC X(222).
+
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-DATA        PIC 9(08).
+       01 W-HORA        PIC 9(08).
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-PROGRAMA   PIC X(08).
+       01 LK-CHAVE      PIC X(19).
+       01 LK-TIPO-OPER  PIC X(01).
+       01 LK-ANTES      PIC X(222).
+       01 LK-DEPOIS     PIC X(222).
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-CHAVE LK-TIPO-OPER
+                   LK-ANTES LK-DEPOIS.
+       INICIO.
+           OPEN EXTEND TRLAUDIT
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "05" OR "30"
+                    OPEN OUTPUT TRLAUDIT
+                    CLOSE TRLAUDIT
+                    OPEN EXTEND TRLAUDIT
+                ELSE
+                    GO TO ROT-FIMP.
+
+           ACCEPT W-DATA FROM DATE YYYYMMDD
+           ACCEPT W-HORA FROM TIME
+           MOVE W-DATA          TO LOG-DATA
+           MOVE W-HORA(1:6)     TO LOG-HORA
+           DISPLAY "USER" UPON ENVIRONMENT-NAME
+           ACCEPT LOG-OPERADOR FROM ENVIRONMENT-VALUE
+           MOVE LK-PROGRAMA    TO LOG-PROGRAMA
+           MOVE LK-CHAVE       TO LOG-CHAVE
+           MOVE LK-TIPO-OPER   TO LOG-TIPO-OPER
+           MOVE LK-ANTES       TO LOG-ANTES
+           MOVE LK-DEPOIS      TO LOG-DEPOIS
+
+           WRITE REGLOG.
+
+           CLOSE TRLAUDIT.
+
+       ROT-FIMP.
+                EXIT PROGRAM.
