@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP011.
+       AUTHOR. GUSTAVO LUIGI ZANIBAO.
+      *******************************************************
+      * RELATORIO DE CONVENIOS POR PLANO, COM SUBTOTAIS      *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                                      WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO
+                                                      WITH DUPLICATES.
+                    SELECT RELCONV ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+            03 CODIGO          PIC 9(04).
+            03 NOME            PIC X(30).
+            03 PLANOS.
+               05 PLANO        PIC 9(04).
+               05 DESCR-PLANO  PIC X(30).
+
+       FD RELCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCONV.TXT".
+       01 REGREL               PIC X(80).
+
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-ERRO-REL  PIC X(02) VALUE "00".
+       01 W-FIM-CONV   PIC X(01) VALUE "N".
+       01 W-PLANO-ANT  PIC 9(04) VALUE ZEROS.
+       01 W-PRIMEIRO   PIC X(01) VALUE "S".
+       01 W-CONT-PLANO PIC 9(05) VALUE ZEROS.
+       01 W-CONT-GERAL PIC 9(05) VALUE ZEROS.
+
+       01 W-CAB-PLANO.
+            03 FILLER          PIC X(08) VALUE "PLANO : ".
+            03 WCP-PLANO       PIC 9(04).
+            03 FILLER          PIC X(03) VALUE " - ".
+            03 WCP-DESCR-PLANO PIC X(30).
+
+       01 W-DET-CONV.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 WDC-CODIGO      PIC 9(04).
+            03 FILLER          PIC X(03) VALUE SPACES.
+            03 WDC-NOME        PIC X(30).
+
+       01 W-SUB-PLANO.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(20) VALUE
+                                     "TOTAL DO PLANO..... ".
+            03 WSP-TOTAL       PIC ZZZZ9.
+
+       01 W-TOT-GERAL.
+            03 FILLER          PIC X(20) VALUE
+                                     "TOTAL GERAL........ ".
+            03 WTG-TOTAL       PIC ZZZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "*** RELATORIO DE CONVENIOS POR PLANO ***".
+
+       ABRIR-ARQ.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADCONV - " ST-ERRO
+                GO TO ROT-FIM.
+           OPEN OUTPUT RELCONV
+           IF ST-ERRO-REL NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO RELCONV.TXT - " ST-ERRO-REL
+                CLOSE CADCONV
+                GO TO ROT-FIM.
+
+       PROCESSA.
+           MOVE SPACES TO REGREL
+           MOVE "RELATORIO DE CONVENIOS POR PLANO" TO REGREL
+           WRITE REGREL
+           MOVE SPACES TO REGREL
+           WRITE REGREL
+
+           MOVE ZEROS TO PLANO
+           START CADCONV KEY IS NOT LESS THAN PLANO
+           IF ST-ERRO NOT = "00"
+                MOVE SPACES TO REGREL
+                MOVE "*** NENHUM CONVENIO CADASTRADO ***" TO REGREL
+                WRITE REGREL
+                GO TO ROT-TOTAIS.
+
+       PROCESSA-LOOP.
+           PERFORM UNTIL W-FIM-CONV = "S"
+               READ CADCONV NEXT RECORD
+                   AT END MOVE "S" TO W-FIM-CONV
+               END-READ
+               IF W-FIM-CONV NOT = "S"
+                   PERFORM TRATA-REG
+           END-PERFORM.
+
+           IF W-PRIMEIRO = "N"
+                PERFORM ESCREVE-SUBTOTAL.
+
+           GO TO ROT-TOTAIS.
+
+       TRATA-REG.
+           IF W-PRIMEIRO = "S" OR PLANO NOT = W-PLANO-ANT
+                IF W-PRIMEIRO = "N"
+                     PERFORM ESCREVE-SUBTOTAL
+                MOVE "N" TO W-PRIMEIRO
+                MOVE PLANO TO W-PLANO-ANT
+                MOVE ZEROS TO W-CONT-PLANO
+                MOVE SPACES TO REGREL
+                WRITE REGREL
+                MOVE SPACES TO W-CAB-PLANO
+                MOVE PLANO       TO WCP-PLANO
+                MOVE DESCR-PLANO TO WCP-DESCR-PLANO
+                MOVE W-CAB-PLANO TO REGREL
+                WRITE REGREL.
+
+           MOVE SPACES TO W-DET-CONV
+           MOVE CODIGO TO WDC-CODIGO
+           MOVE NOME   TO WDC-NOME
+           MOVE W-DET-CONV TO REGREL
+           WRITE REGREL
+           ADD 1 TO W-CONT-PLANO
+           ADD 1 TO W-CONT-GERAL.
+
+       ESCREVE-SUBTOTAL.
+           MOVE SPACES TO W-SUB-PLANO
+           MOVE W-CONT-PLANO TO WSP-TOTAL
+           MOVE W-SUB-PLANO TO REGREL
+           WRITE REGREL.
+
+       ROT-TOTAIS.
+           MOVE SPACES TO REGREL
+           WRITE REGREL
+           MOVE SPACES TO W-TOT-GERAL
+           MOVE W-CONT-GERAL TO WTG-TOTAL
+           MOVE W-TOT-GERAL TO REGREL
+           WRITE REGREL
+
+           DISPLAY "CONVENIOS LISTADOS   : " W-CONT-GERAL.
+           CLOSE CADCONV RELCONV.
+
+       ROT-FIM.
+                STOP RUN.
