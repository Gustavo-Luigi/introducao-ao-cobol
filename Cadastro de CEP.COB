@@ -19,6 +19,11 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS ENDERECO
                                                       WITH DUPLICATES.
+                    SELECT CADUF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS UF-COD-ESTADO
+                    FILE STATUS  IS ST-ERRO-UF.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -35,6 +40,13 @@
                05 COD-ESTADO    PIC XX.
                05 DESCR-ESTADO  PIC X(30).
 
+       FD CADUF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUF.DAT".
+       01 REGUF.
+            03 UF-COD-ESTADO    PIC XX.
+            03 UF-DESCR-ESTADO  PIC X(30).
+
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -44,8 +56,16 @@
        01 W-SEL     PIC X(01) VALUE SPACES.
        01 W-OPCAO   PIC X(01) VALUE SPACES.
        01 ST-ERRO   PIC X(02) VALUE "00".
+       01 ST-ERRO-UF PIC X(02) VALUE "00".
        01 W-ACT     PIC 9(02) VALUE ZEROS.
        01 VALIDADO  PIC 9 VALUE 1.
+       01 W-LIN     PIC 9(02) VALUE ZEROS.
+       01 W-ROW     PIC 9(02) VALUE ZEROS.
+       01 W-TENTATIVAS  PIC 9(02) VALUE ZEROS.
+       01 W-LOG-CHAVE   PIC X(19) VALUE SPACES.
+       01 W-LOG-ANTES   PIC X(222) VALUE SPACES.
+       01 W-LOG-DEPOIS  PIC X(222) VALUE SPACES.
+       01 W-PROGRAMA    PIC X(08) VALUE "SMP005".
 
 
       *-----------------------------------------------------------------
@@ -105,6 +125,18 @@
                      MOVE "ERRO NA ABERTURA DO ARQUIVO" TO W-MENS
                      PERFORM ROT-MENS THRU ROT-MENS2
                     GO TO ROT-FIM.
+      *
+       ABRIR-ARQ-UF.
+           OPEN INPUT CADUF
+           IF ST-ERRO-UF NOT = "00"
+                IF ST-ERRO-UF = "30"
+                    OPEN OUTPUT CADUF
+                    CLOSE CADUF
+                    GO TO ABRIR-ARQ-UF
+                ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQUIVO CADUF" TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
       *
        ROT-INIC.
            MOVE 0 TO CEP.
@@ -116,8 +148,12 @@
            ACCEPT TCEP.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
-                   CLOSE CADCEP
+                   CLOSE CADCEP CADUF
                    GO TO ROT-FIM.
+           IF W-ACT = 04
+                   PERFORM LISTAGEM THRU LISTAGEM-FIM
+                   DISPLAY TELA
+                   GO TO R1.
            IF CEP = ZEROS
                 MOVE "CODIGO NAO PODE SER ZERO" TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS2
@@ -126,6 +162,8 @@
                 READ CADCEP
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
+                      MOVE SPACES TO W-LOG-ANTES
+                      MOVE REGCEP TO W-LOG-ANTES
                       DISPLAY TELA
                       MOVE "*** CODIGO JA CADASTRAD0 ***" TO W-MENS
                       PERFORM ROT-MENS THRU ROT-MENS2
@@ -193,15 +231,35 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       INC-WR1-TENTA.
                 WRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO W-LOG-CHAVE W-LOG-ANTES
+                                     W-LOG-DEPOIS
+                      MOVE CEP TO W-LOG-CHAVE
+                      MOVE REGCEP TO W-LOG-DEPOIS
+                      CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "I"
+                                          W-LOG-ANTES W-LOG-DEPOIS
                       MOVE "** DADOS GRAVADOS COM SUCESSO **" TO W-MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-INIC.
                 IF ST-ERRO = "22"
                       MOVE "*** CADASTRO JA EXISTENTE ***" TO W-MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-INIC
+                      GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                      ADD 1 TO W-TENTATIVAS
+                      IF W-TENTATIVAS > 5
+                         MOVE "REGISTRO EM USO, TENTE MAIS TARDE"
+                                                            TO W-MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO ROT-INIC
+                      ELSE
+                         MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                         PERFORM ROT-MENS THRU ROT-MENS1
+                         PERFORM ROT-ESPERA
+                         GO TO INC-WR1-TENTA
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO"
                                                        TO W-MENS
@@ -239,11 +297,28 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       EXC-DL1-TENTA.
                 DELETE CADCEP RECORD
                 IF ST-ERRO = "00"
+                   MOVE SPACES TO W-LOG-CHAVE W-LOG-DEPOIS
+                   MOVE CEP TO W-LOG-CHAVE
+                   CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "E"
+                                       W-LOG-ANTES W-LOG-DEPOIS
                    MOVE "*** REGISTRO EXCLUIDO *** " TO W-MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   ADD 1 TO W-TENTATIVAS
+                   IF W-TENTATIVAS > 5
+                      MOVE "REGISTRO EM USO, TENTE MAIS TARDE" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC
+                   ELSE
+                      MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS1
+                      PERFORM ROT-ESPERA
+                      GO TO EXC-DL1-TENTA.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -262,11 +337,29 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       ALT-RW1-TENTA.
                 REWRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                   MOVE SPACES TO W-LOG-CHAVE W-LOG-ANTES W-LOG-DEPOIS
+                   MOVE CEP TO W-LOG-CHAVE
+                   MOVE REGCEP TO W-LOG-DEPOIS
+                   CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "A"
+                                       W-LOG-ANTES W-LOG-DEPOIS
                    MOVE "*** REGISTRO ALTERADO ***         " TO W-MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   ADD 1 TO W-TENTATIVAS
+                   IF W-TENTATIVAS > 5
+                      MOVE "REGISTRO EM USO, TENTE MAIS TARDE" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC
+                   ELSE
+                      MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS1
+                      PERFORM ROT-ESPERA
+                      GO TO ALT-RW1-TENTA.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO PRODUTO" TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -274,119 +367,51 @@
       *----------------------[ROTINA DE CODIGOS]----------------------
 
        R-ESTADO.
-           IF COD-ESTADO = "AC"
-               MOVE "ACRE" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT.
-           IF COD-ESTADO = "AL"
-               MOVE "ALAGOAS" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT.
-           IF COD-ESTADO = "AP"
-               MOVE "AMAPA" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT.
-           IF COD-ESTADO = "AM"
-               MOVE "AMAZONAS" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT.
-           IF COD-ESTADO = "BA"
-               MOVE "BAHIA" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT.
-           IF COD-ESTADO = "CE"
-               MOVE "CEARA" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT.
-           IF COD-ESTADO = "ES"
-               MOVE "ESPIRITO SANTO" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT.
-           IF COD-ESTADO = "GO"
-               MOVE "GOIAS" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT.
-           IF COD-ESTADO = "MA"
-               MOVE "MARANHAO" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT.
-           IF COD-ESTADO = "MT"
-               MOVE "MATO GROSSO" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "MS"
-               MOVE "MATO GROSSO DO SUL" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "MG"
-               MOVE "MINAS GERAIS" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "PR"
-               MOVE "PARA" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "PB"
-               MOVE "PARAIBA" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT.
-           IF COD-ESTADO = "PR"
-               MOVE "PARANA" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "PE"
-               MOVE "PERNANBUCO" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "PI"
-               MOVE "PIAUI" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "RJ"
-               MOVE "RIO DE JANEIRO" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "RN"
-               MOVE "RIO GRANDE DO NORTE" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "RS"
-               MOVE "RIO GRANDE DO SUL" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT.
-           IF COD-ESTADO = "RO"
-               MOVE "RONDONIA" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "RR"
-               MOVE "RORAIMA" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "SC"
-               MOVE "SANTA CATARINA" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "SP"
-               MOVE "SAO PAULO" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "SE"
-               MOVE "SERGIPE" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT. 
-           IF COD-ESTADO = "TO"
-               MOVE "TOCANTINS" TO DESCR-ESTADO
-               DISPLAY TDESCR-ESTADO
-               GO TO INC-ALT.
-           IF COD-ESTADO = "DF"
-               MOVE "DESTRITO FEDERAL" TO DESCR-ESTADO
+           MOVE COD-ESTADO TO UF-COD-ESTADO
+           READ CADUF
+           IF ST-ERRO-UF = "00"
+               MOVE UF-DESCR-ESTADO TO DESCR-ESTADO
                DISPLAY TDESCR-ESTADO
                GO TO INC-ALT.
             MOVE "ESTADO INVALIDO" TO W-MENS
             PERFORM ROT-MENS THRU ROT-MENS-FIM
-            GO TO R5.            
+            GO TO R5.
 
+      *--------------------[ ROTINA DE CONSULTA POR ENDERECO ]---------------
+       LISTAGEM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (02, 01)
+                   "CONSULTA POR ENDERECO - PF4 = TECLA DE ATALHO"
+                MOVE ZEROS TO W-LIN
+                MOVE SPACES TO ENDERECO
+                START CADCEP KEY IS NOT LESS THAN ENDERECO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY (04, 01) "*** NENHUM REGISTRO CADASTRADO ***"
+                   GO TO LISTAGEM-AGUARDA.
+       LISTAGEM-LOOP.
+                READ CADCEP NEXT RECORD
+                   AT END GO TO LISTAGEM-AGUARDA
+                END-READ
+                ADD 1 TO W-LIN
+                COMPUTE W-ROW = W-LIN + 3
+                DISPLAY (W-ROW, 01) CEP
+                DISPLAY (W-ROW, 11) ENDERECO
+                IF W-LIN < 15
+                   GO TO LISTAGEM-LOOP.
+       LISTAGEM-AGUARDA.
+                DISPLAY (21, 01)
+                   "DIGITE O CEP DESEJADO E TECLE ENTER".
+       LISTAGEM-FIM.
+                EXIT.
 
+
+      *--------------------[ ROTINA DE ESPERA (ST-ERRO 94) ]--------------------
+       ROT-ESPERA.
+                MOVE ZEROS TO W-CONT.
+       ROT-ESPERA1.
+                ADD 1 TO W-CONT
+                IF W-CONT < 30000
+                   GO TO ROT-ESPERA1.
       *--------------------[ ROTINA DE MENSAGEM ]--------------------
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
