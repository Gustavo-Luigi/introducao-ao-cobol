@@ -21,6 +21,11 @@
                                                       WITH DUPLICATES
                     ALTERNATE RECORD KEY IS PLANO
                                                       WITH DUPLICATES.
+                    SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CP-PLANO
+                    FILE STATUS  IS ST-ERRO-PL.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -32,9 +37,16 @@
             03 CODIGO          PIC 9(04).
             03 NOME            PIC X(30).
             03 PLANOS.
-               05 PLANO        PIC 99.
+               05 PLANO        PIC 9(04).
                05 DESCR-PLANO  PIC X(30).
 
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO-CONV.
+            03 CP-PLANO        PIC 9(04).
+            03 CP-DESCR-PLANO  PIC X(30).
+
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -44,8 +56,16 @@
        01 W-SEL     PIC X(01) VALUE SPACES.
        01 W-OPCAO   PIC X(01) VALUE SPACES.
        01 ST-ERRO   PIC X(02) VALUE "00".
+       01 ST-ERRO-PL PIC X(02) VALUE "00".
        01 W-ACT     PIC 9(02) VALUE ZEROS.
        01 VALIDADO  PIC 9 VALUE 1.
+       01 W-LIN     PIC 9(02) VALUE ZEROS.
+       01 W-ROW     PIC 9(02) VALUE ZEROS.
+       01 W-TENTATIVAS  PIC 9(02) VALUE ZEROS.
+       01 W-LOG-CHAVE   PIC X(19) VALUE SPACES.
+       01 W-LOG-ANTES   PIC X(222) VALUE SPACES.
+       01 W-LOG-DEPOIS  PIC X(222) VALUE SPACES.
+       01 W-PROGRAMA    PIC X(08) VALUE "SMP003".
 
 
       *-----------------------------------------------------------------
@@ -61,8 +81,8 @@
                VALUE  "    CODIGO :".
            05  LINE 07  COLUMN 01 
                VALUE  "    NOME   :".
-           05  LINE 09  COLUMN 01 
-               VALUE  "    PLANO  :    -".
+           05  LINE 09  COLUMN 01
+               VALUE  "    PLANO  :      -".
            05  LINE 20  COLUMN 01 
                VALUE  "    MENSAGEM :".
            05  TCODIGO
@@ -72,10 +92,10 @@
                LINE 07  COLUMN 14  PIC X(30)
                USING  NOME.
            05  TPLANO
-               LINE 09  COLUMN 14  PIC 9(02)
+               LINE 09  COLUMN 14  PIC 9(04)
                USING  PLANO.
            05  TDESCR-PLANO
-               LINE 09  COLUMN 19  PIC X(30)
+               LINE 09  COLUMN 21  PIC X(30)
                USING  DESCR-PLANO.
  
 
@@ -94,6 +114,19 @@
                      MOVE "ERRO NA ABERTURA DO ARQUIVO" TO W-MENS
                      PERFORM ROT-MENS THRU ROT-MENS2
                     GO TO ROT-FIM.
+      *
+       ABRIR-ARQ-PL.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO-PL NOT = "00"
+                IF ST-ERRO-PL = "30"
+                    OPEN OUTPUT CADPLANO
+                    CLOSE CADPLANO
+                    GO TO ABRIR-ARQ-PL
+                ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO"
+                                                            TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
       *
        ROT-INIC.
            MOVE 0 TO CODIGO PLANO.
@@ -104,8 +137,12 @@
            ACCEPT TCODIGO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
-                   CLOSE CADCONV
+                   CLOSE CADCONV CADPLANO
                    GO TO ROT-FIM.
+           IF W-ACT = 04
+                   PERFORM LISTAGEM THRU LISTAGEM-FIM
+                   DISPLAY TELA
+                   GO TO R1.
            IF CODIGO = ZEROS
                 MOVE "CODIGO NAO PODE SER ZERO" TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS2
@@ -114,6 +151,8 @@
                 READ CADCONV
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
+                      MOVE SPACES TO W-LOG-ANTES
+                      MOVE REGCONV TO W-LOG-ANTES
                       DISPLAY TELA
                       MOVE "*** CODIGO JA CADASTRAD0 ***" TO W-MENS
                       PERFORM ROT-MENS THRU ROT-MENS2
@@ -161,15 +200,35 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       INC-WR1-TENTA.
                 WRITE REGCONV
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO W-LOG-CHAVE W-LOG-ANTES
+                                     W-LOG-DEPOIS
+                      MOVE CODIGO TO W-LOG-CHAVE
+                      MOVE REGCONV TO W-LOG-DEPOIS
+                      CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "I"
+                                          W-LOG-ANTES W-LOG-DEPOIS
                       MOVE "** DADOS GRAVADOS COM SUCESSO **" TO W-MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-INIC.
                 IF ST-ERRO = "22"
                       MOVE "*** CADASTRO JA EXISTENTE ***" TO W-MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-INIC
+                      GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                      ADD 1 TO W-TENTATIVAS
+                      IF W-TENTATIVAS > 5
+                         MOVE "REGISTRO EM USO, TENTE MAIS TARDE"
+                                                            TO W-MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO ROT-INIC
+                      ELSE
+                         MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                         PERFORM ROT-MENS THRU ROT-MENS1
+                         PERFORM ROT-ESPERA
+                         GO TO INC-WR1-TENTA
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO"
                                                        TO W-MENS
@@ -207,11 +266,28 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       EXC-DL1-TENTA.
                 DELETE CADCONV RECORD
                 IF ST-ERRO = "00"
+                   MOVE SPACES TO W-LOG-CHAVE W-LOG-DEPOIS
+                   MOVE CODIGO TO W-LOG-CHAVE
+                   CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "E"
+                                       W-LOG-ANTES W-LOG-DEPOIS
                    MOVE "*** REGISTRO EXCLUIDO *** " TO W-MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   ADD 1 TO W-TENTATIVAS
+                   IF W-TENTATIVAS > 5
+                      MOVE "REGISTRO EM USO, TENTE MAIS TARDE" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC
+                   ELSE
+                      MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS1
+                      PERFORM ROT-ESPERA
+                      GO TO EXC-DL1-TENTA.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -230,11 +306,29 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE ZEROS TO W-TENTATIVAS.
+       ALT-RW1-TENTA.
                 REWRITE REGCONV
                 IF ST-ERRO = "00" OR "02"
+                   MOVE SPACES TO W-LOG-CHAVE W-LOG-ANTES W-LOG-DEPOIS
+                   MOVE CODIGO TO W-LOG-CHAVE
+                   MOVE REGCONV TO W-LOG-DEPOIS
+                   CALL "SMP010" USING W-PROGRAMA W-LOG-CHAVE "A"
+                                       W-LOG-ANTES W-LOG-DEPOIS
                    MOVE "*** REGISTRO ALTERADO ***         " TO W-MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   ADD 1 TO W-TENTATIVAS
+                   IF W-TENTATIVAS > 5
+                      MOVE "REGISTRO EM USO, TENTE MAIS TARDE" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC
+                   ELSE
+                      MOVE "REGISTRO EM USO, AGUARDE..." TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS1
+                      PERFORM ROT-ESPERA
+                      GO TO ALT-RW1-TENTA.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO PRODUTO" TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -242,35 +336,54 @@
       *----------------------[ROTINA DE CODIGOS]----------------------
 
        R-PLANO.
-           IF PLANO < 1 OR PLANO > 10
+           IF PLANO = ZEROS
                 MOVE "PLANO INVALIDO" TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS2
                 GO TO R3.
-           IF PLANO = 1
-               MOVE "ENFERMARIA REGIONAL" TO DESCR-PLANO.
-           IF PLANO = 2
-               MOVE "ENFERMARIA NACIONAL" TO DESCR-PLANO.
-           IF PLANO = 3
-               MOVE "ENFERMARIA INTERNACIONAL" TO DESCR-PLANO.
-           IF PLANO = 4
-               MOVE "APTO PADRAO REGIONAL" TO DESCR-PLANO.
-           IF PLANO = 5
-               MOVE "APTO PADRAO NACIONAL" TO DESCR-PLANO.
-           IF PLANO = 6
-               MOVE "APTO PADRAO INTERNACIONAL" TO DESCR-PLANO.
-           IF PLANO = 7
-               MOVE "EMERGENCIA REGIONAL" TO DESCR-PLANO.
-           IF PLANO = 8
-               MOVE "EMERGENCIA NACIONAL" TO DESCR-PLANO.
-           IF PLANO = 9
-               MOVE "EMERGENCIA INTERNACIONAL" TO DESCR-PLANO.
-           IF PLANO = 10
-               MOVE "PLANO GLOBAL" TO DESCR-PLANO.
-           DISPLAY TDESCR-PLANO   
-           GO TO INC-ALT.
-
+           MOVE PLANO TO CP-PLANO
+           READ CADPLANO
+           IF ST-ERRO-PL = "00"
+               MOVE CP-DESCR-PLANO TO DESCR-PLANO
+               DISPLAY TDESCR-PLANO
+               GO TO INC-ALT.
+           MOVE "PLANO INVALIDO" TO W-MENS
+           PERFORM ROT-MENS THRU ROT-MENS2
+           GO TO R3.
 
+      *--------------------[ ROTINA DE CONSULTA POR NOME ]-------------------
+       LISTAGEM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (02, 01)
+                   "CONSULTA POR NOME - PF4 = TECLA DE ATALHO"
+                MOVE ZEROS TO W-LIN
+                MOVE SPACES TO NOME
+                START CADCONV KEY IS NOT LESS THAN NOME
+                IF ST-ERRO NOT = "00"
+                   DISPLAY (04, 01) "*** NENHUM REGISTRO CADASTRADO ***"
+                   GO TO LISTAGEM-AGUARDA.
+       LISTAGEM-LOOP.
+                READ CADCONV NEXT RECORD
+                   AT END GO TO LISTAGEM-AGUARDA
+                END-READ
+                ADD 1 TO W-LIN
+                COMPUTE W-ROW = W-LIN + 3
+                DISPLAY (W-ROW, 01) CODIGO
+                DISPLAY (W-ROW, 07) NOME
+                IF W-LIN < 15
+                   GO TO LISTAGEM-LOOP.
+       LISTAGEM-AGUARDA.
+                DISPLAY (21, 01)
+                   "DIGITE O CODIGO DESEJADO E TECLE ENTER".
+       LISTAGEM-FIM.
+                EXIT.
 
+      *--------------------[ ROTINA DE ESPERA (ST-ERRO 94) ]--------------------
+       ROT-ESPERA.
+                MOVE ZEROS TO W-CONT.
+       ROT-ESPERA1.
+                ADD 1 TO W-CONT
+                IF W-CONT < 30000
+                   GO TO ROT-ESPERA1.
       *--------------------[ ROTINA DE MENSAGEM ]--------------------
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
