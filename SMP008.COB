@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP008.
+       AUTHOR. GUSTAVO LUIGI ZANIBAO.
+      *******************************************************
+      * CARGA EM LOTE DO CADCEP A PARTIR DO EXTRATO DOS CORREIOS *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT EXTCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-EXT.
+                    SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                                      WITH DUPLICATES.
+                    SELECT CADUF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS UF-COD-ESTADO
+                    FILE STATUS  IS ST-ERRO-UF.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXTCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXTCEP.TXT".
+       01 REGEXT.
+            03 EXT-CEP        PIC 9(08).
+            03 EXT-ENDERECO   PIC X(30).
+            03 EXT-BAIRRO     PIC X(20).
+            03 EXT-CIDADE     PIC X(20).
+            03 EXT-UF         PIC XX.
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+            03 CEP              PIC 9(08).
+            03 ENDERECO         PIC X(30).
+            03 BAIRRO           PIC X(20).
+            03 CIDADE           PIC X(20).
+            03 ESTADO.
+               05 COD-ESTADO    PIC XX.
+               05 DESCR-ESTADO  PIC X(30).
+
+       FD CADUF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUF.DAT".
+       01 REGUF.
+            03 UF-COD-ESTADO    PIC XX.
+            03 UF-DESCR-ESTADO  PIC X(30).
+
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-ERRO-EXT  PIC X(02) VALUE "00".
+       01 ST-ERRO-UF   PIC X(02) VALUE "00".
+       01 W-FIM-EXT    PIC X(01) VALUE "N".
+       01 W-LIDOS      PIC 9(07) VALUE ZEROS.
+       01 W-INCLUIDOS  PIC 9(07) VALUE ZEROS.
+       01 W-ALTERADOS  PIC 9(07) VALUE ZEROS.
+       01 W-REJEITADOS PIC 9(07) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "*** CARGA DE CADCEP A PARTIR DO EXTRATO ***".
+
+       ABRIR-ARQ.
+           OPEN INPUT EXTCEP
+           IF ST-ERRO-EXT NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO EXTRATO EXTCEP.TXT - "
+                        ST-ERRO-EXT
+                GO TO ROT-FIM.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADCEP
+                    CLOSE CADCEP
+                    OPEN I-O CADCEP
+                ELSE
+                    DISPLAY "ERRO NA ABERTURA DO CADCEP - " ST-ERRO
+                    GO TO ROT-FIM.
+           OPEN INPUT CADUF
+           IF ST-ERRO-UF NOT = "00"
+                IF ST-ERRO-UF = "30"
+                    OPEN OUTPUT CADUF
+                    CLOSE CADUF
+                    OPEN INPUT CADUF
+                ELSE
+                    DISPLAY "ERRO NA ABERTURA DO CADUF - " ST-ERRO-UF
+                    GO TO ROT-FIM.
+
+       PROCESSA.
+           PERFORM LER-EXT.
+       PROCESSA-LOOP.
+           PERFORM UNTIL W-FIM-EXT = "S"
+               ADD 1 TO W-LIDOS
+               PERFORM TRATA-REG
+               PERFORM LER-EXT
+           END-PERFORM.
+           GO TO ROT-TOTAIS.
+
+       LER-EXT.
+           READ EXTCEP
+               AT END MOVE "S" TO W-FIM-EXT
+           END-READ.
+
+       TRATA-REG.
+           IF EXT-CEP = ZEROS
+                ADD 1 TO W-REJEITADOS
+                DISPLAY "REJEITADO (CEP ZERADO) : " REGEXT
+                GO TO TRATA-REG-FIM.
+
+           MOVE EXT-CEP TO CEP
+           READ CADCEP
+           IF ST-ERRO = "23"
+                PERFORM MONTA-REGCEP
+                WRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                     ADD 1 TO W-INCLUIDOS
+                ELSE
+                     ADD 1 TO W-REJEITADOS
+                     DISPLAY "REJEITADO (ERRO GRAVACAO " ST-ERRO
+                             ") : " EXT-CEP
+                GO TO TRATA-REG-FIM.
+
+           IF ST-ERRO NOT = "00"
+                ADD 1 TO W-REJEITADOS
+                DISPLAY "REJEITADO (ERRO LEITURA " ST-ERRO
+                        ") : " EXT-CEP
+                GO TO TRATA-REG-FIM.
+
+           IF ENDERECO NOT = EXT-ENDERECO
+               OR BAIRRO NOT = EXT-BAIRRO
+               OR CIDADE NOT = EXT-CIDADE
+               OR COD-ESTADO NOT = EXT-UF
+                PERFORM MONTA-REGCEP
+                REWRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                     ADD 1 TO W-ALTERADOS
+                ELSE
+                     ADD 1 TO W-REJEITADOS
+                     DISPLAY "REJEITADO (ERRO ALTERACAO " ST-ERRO
+                             ") : " EXT-CEP.
+
+       TRATA-REG-FIM.
+                EXIT.
+
+       MONTA-REGCEP.
+           MOVE EXT-CEP      TO CEP
+           MOVE EXT-ENDERECO TO ENDERECO
+           MOVE EXT-BAIRRO   TO BAIRRO
+           MOVE EXT-CIDADE   TO CIDADE
+           MOVE EXT-UF       TO COD-ESTADO
+           MOVE EXT-UF       TO UF-COD-ESTADO
+           READ CADUF
+           IF ST-ERRO-UF = "00"
+                MOVE UF-DESCR-ESTADO TO DESCR-ESTADO
+           ELSE
+                MOVE SPACES TO DESCR-ESTADO.
+
+       ROT-TOTAIS.
+           DISPLAY "REGISTROS LIDOS      : " W-LIDOS.
+           DISPLAY "REGISTROS INCLUIDOS  : " W-INCLUIDOS.
+           DISPLAY "REGISTROS ALTERADOS  : " W-ALTERADOS.
+           DISPLAY "REGISTROS REJEITADOS : " W-REJEITADOS.
+           CLOSE EXTCEP CADCEP CADUF.
+
+       ROT-FIM.
+                STOP RUN.
