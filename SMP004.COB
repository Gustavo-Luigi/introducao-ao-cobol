@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP004.
+       AUTHOR. GUSTAVO LUIGI ZANIBAO.
+      *******************************************************
+      * BUSCA DE ENDERECO PELO CEP (CADCEP)   *
+      * SUBROTINA CHAMADA PELAS TELAS QUE CAPTURAM ENDERECO  *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                                      WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+            03 CEP              PIC 9(08).
+            03 ENDERECO         PIC X(30).
+            03 BAIRRO           PIC X(20).
+            03 CIDADE           PIC X(20).
+            03 ESTADO.
+               05 COD-ESTADO    PIC XX.
+               05 DESCR-ESTADO  PIC X(30).
+
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO   PIC X(02) VALUE "00".
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-CEP            PIC 9(08).
+       01 LK-ENDERECO       PIC X(30).
+       01 LK-BAIRRO         PIC X(20).
+       01 LK-CIDADE         PIC X(20).
+       01 LK-COD-ESTADO     PIC XX.
+       01 LK-DESCR-ESTADO   PIC X(30).
+       01 LK-ACHOU          PIC X(01).
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CEP LK-ENDERECO LK-BAIRRO
+                   LK-CIDADE LK-COD-ESTADO LK-DESCR-ESTADO LK-ACHOU.
+       INICIO.
+           MOVE "N" TO LK-ACHOU
+           MOVE SPACES TO LK-ENDERECO LK-BAIRRO LK-CIDADE
+               LK-COD-ESTADO LK-DESCR-ESTADO
+
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+                GO TO ROT-FIMP.
+
+           MOVE LK-CEP TO CEP
+           READ CADCEP
+           IF ST-ERRO = "00"
+                MOVE "S"        TO LK-ACHOU
+                MOVE ENDERECO   TO LK-ENDERECO
+                MOVE BAIRRO     TO LK-BAIRRO
+                MOVE CIDADE     TO LK-CIDADE
+                MOVE COD-ESTADO TO LK-COD-ESTADO
+                MOVE DESCR-ESTADO TO LK-DESCR-ESTADO.
+
+           CLOSE CADCEP.
+
+       ROT-FIMP.
+                EXIT PROGRAM.
