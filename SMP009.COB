@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP009.
+       AUTHOR. GUSTAVO LUIGI ZANIBAO.
+      *******************************************************
+      * RECONCILIACAO DO CADCID COM A TABELA OFICIAL DE CID  *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT EXTCID ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-EXT.
+                    SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO-CID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                                      WITH DUPLICATES.
+                    SELECT RELCID ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXTCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXTCID.TXT".
+       01 REGEXT.
+            03 EXT-CODIGO-CID   PIC 9(04).
+            03 EXT-DENOMINACAO  PIC X(30).
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+            03 CODIGO-CID   PIC 9(04).
+            03 DENOMINACAO  PIC X(30).
+
+       FD RELCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCID.TXT".
+       01 REGREL               PIC X(80).
+
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-ERRO-EXT  PIC X(02) VALUE "00".
+       01 ST-ERRO-REL  PIC X(02) VALUE "00".
+       01 W-FIM-EXT    PIC X(01) VALUE "N".
+       01 W-CONFIRMA   PIC X(01) VALUE "N".
+       01 W-LIDOS      PIC 9(07) VALUE ZEROS.
+       01 W-FALTANTES  PIC 9(07) VALUE ZEROS.
+       01 W-INCLUIDOS  PIC 9(07) VALUE ZEROS.
+       01 W-DIVERGENTES PIC 9(07) VALUE ZEROS.
+       01 W-IGUAIS     PIC 9(07) VALUE ZEROS.
+
+       01 W-DET-FALTA.
+            03 FILLER            PIC X(14) VALUE "FALTANTE    : ".
+            03 WDF-CODIGO        PIC 9(04).
+            03 FILLER            PIC X(03) VALUE " - ".
+            03 WDF-DENOMINACAO   PIC X(30).
+
+       01 W-DET-DIVERG.
+            03 FILLER            PIC X(14) VALUE "DIVERGENTE  : ".
+            03 WDD-CODIGO        PIC 9(04).
+            03 FILLER            PIC X(01) VALUE SPACES.
+            03 FILLER            PIC X(08) VALUE "LOCAL=[ ".
+            03 WDD-LOCAL         PIC X(30).
+            03 FILLER            PIC X(01) VALUE "]".
+            03 FILLER            PIC X(10) VALUE " OFICIAL=[".
+            03 WDD-OFICIAL       PIC X(30).
+            03 FILLER            PIC X(01) VALUE "]".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "*** RECONCILIACAO CADCID x TABELA OFICIAL CID ***".
+
+       ABRIR-ARQ.
+           OPEN INPUT EXTCID
+           IF ST-ERRO-EXT NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO EXTRATO EXTCID.TXT - "
+                        ST-ERRO-EXT
+                GO TO ROT-FIM.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADCID
+                    CLOSE CADCID
+                    OPEN INPUT CADCID
+                ELSE
+                    DISPLAY "ERRO NA ABERTURA DO CADCID - " ST-ERRO
+                    CLOSE EXTCID
+                    GO TO ROT-FIM.
+           OPEN OUTPUT RELCID
+           IF ST-ERRO-REL NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO RELCID.TXT - " ST-ERRO-REL
+                CLOSE EXTCID CADCID
+                GO TO ROT-FIM.
+
+      *--------------------[ 1A PASSADA - SOMENTE CONFERENCIA ]----------
+       PROCESSA.
+           MOVE SPACES TO REGREL
+           MOVE "RELATORIO DE RECONCILIACAO CADCID x TABELA OFICIAL"
+                                                          TO REGREL
+           WRITE REGREL
+           MOVE SPACES TO REGREL
+           WRITE REGREL
+
+           PERFORM LER-EXT
+           PERFORM UNTIL W-FIM-EXT = "S"
+               ADD 1 TO W-LIDOS
+               PERFORM CONFERE-REG
+               PERFORM LER-EXT
+           END-PERFORM.
+
+           CLOSE EXTCID CADCID.
+
+           MOVE SPACES TO REGREL
+           WRITE REGREL
+           DISPLAY "REGISTROS LIDOS DA TABELA OFICIAL : " W-LIDOS.
+           DISPLAY "CODIGOS FALTANTES NO CADCID       : " W-FALTANTES.
+           DISPLAY "DENOMINACOES DIVERGENTES          : "
+                   W-DIVERGENTES.
+           DISPLAY "DENOMINACOES IGUAIS               : " W-IGUAIS.
+           MOVE SPACES TO REGREL
+           MOVE "RESUMO :" TO REGREL
+           WRITE REGREL
+           PERFORM ESCREVE-TOTAL-REL.
+           CLOSE RELCID.
+
+           DISPLAY "*** RELATORIO GRAVADO EM RELCID.TXT - REVISE ".
+           DISPLAY "    AS DIVERGENCIAS ANTES DE CONFIRMAR ***".
+
+           IF W-FALTANTES = ZEROS
+                DISPLAY "*** NAO HA CODIGOS FALTANTES A INCLUIR ***"
+                GO TO ROT-FIM.
+
+       CONFIRMA-APLICACAO.
+           DISPLAY "APLICAR A INCLUSAO DOS " W-FALTANTES
+                   " CODIGOS FALTANTES NO CADCID (S/N) ? ".
+           ACCEPT W-CONFIRMA.
+           IF W-CONFIRMA = "S" OR W-CONFIRMA = "s"
+                PERFORM APLICA-INCLUSOES
+           ELSE
+                DISPLAY "*** NENHUMA INCLUSAO APLICADA ***".
+
+           GO TO ROT-FIM.
+
+       LER-EXT.
+           READ EXTCID
+               AT END MOVE "S" TO W-FIM-EXT
+           END-READ.
+
+       CONFERE-REG.
+           MOVE EXT-CODIGO-CID TO CODIGO-CID
+           READ CADCID
+           IF ST-ERRO = "23"
+                ADD 1 TO W-FALTANTES
+                MOVE SPACES TO W-DET-FALTA
+                MOVE EXT-CODIGO-CID  TO WDF-CODIGO
+                MOVE EXT-DENOMINACAO TO WDF-DENOMINACAO
+                MOVE W-DET-FALTA TO REGREL
+                WRITE REGREL
+                GO TO CONFERE-REG-FIM.
+
+           IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA LEITURA (" ST-ERRO ") CID "
+                        EXT-CODIGO-CID
+                GO TO CONFERE-REG-FIM.
+
+           IF DENOMINACAO NOT = EXT-DENOMINACAO
+                ADD 1 TO W-DIVERGENTES
+                MOVE SPACES TO W-DET-DIVERG
+                MOVE EXT-CODIGO-CID TO WDD-CODIGO
+                MOVE DENOMINACAO     TO WDD-LOCAL
+                MOVE EXT-DENOMINACAO TO WDD-OFICIAL
+                MOVE W-DET-DIVERG TO REGREL
+                WRITE REGREL
+           ELSE
+                ADD 1 TO W-IGUAIS.
+
+       CONFERE-REG-FIM.
+                EXIT.
+
+       ESCREVE-TOTAL-REL.
+           MOVE SPACES TO REGREL
+           STRING "LIDOS=" W-LIDOS " FALTANTES=" W-FALTANTES
+                  " DIVERGENTES=" W-DIVERGENTES " IGUAIS=" W-IGUAIS
+                  DELIMITED BY SIZE INTO REGREL
+           WRITE REGREL.
+
+      *--------------------[ 2A PASSADA - INCLUSAO CONFIRMADA ]----------
+       APLICA-INCLUSOES.
+           MOVE "N" TO W-FIM-EXT
+           OPEN INPUT EXTCID
+           IF ST-ERRO-EXT NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO EXTRATO EXTCID.TXT - "
+                        ST-ERRO-EXT
+                GO TO APLICA-INCLUSOES-FIM.
+           OPEN I-O CADCID
+           IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADCID - " ST-ERRO
+                CLOSE EXTCID
+                GO TO APLICA-INCLUSOES-FIM.
+           PERFORM LER-EXT
+           PERFORM UNTIL W-FIM-EXT = "S"
+               MOVE EXT-CODIGO-CID TO CODIGO-CID
+               READ CADCID
+               IF ST-ERRO = "23"
+                    MOVE EXT-CODIGO-CID  TO CODIGO-CID
+                    MOVE EXT-DENOMINACAO TO DENOMINACAO
+                    WRITE REGCID
+                    ADD 1 TO W-INCLUIDOS
+               END-IF
+               PERFORM LER-EXT
+           END-PERFORM.
+           CLOSE EXTCID CADCID.
+           DISPLAY "CODIGOS INCLUIDOS NO CADCID       : " W-INCLUIDOS.
+
+       APLICA-INCLUSOES-FIM.
+                EXIT.
+
+       ROT-FIM.
+                STOP RUN.
